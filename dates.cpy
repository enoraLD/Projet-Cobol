@@ -0,0 +1,23 @@
+        *>Cette méthode vérifie que la date saisie respecte bien le
+        *>format attendu jj/mm/aaaa (10 caractères, "/" en positions
+        *>3 et 6, le reste numérique) ; sans ce contrôle, une saisie
+        *>sans zéro de tête (ex: "5/6/2026") décale les positions et
+        *>corromprait la conversion faite par CONVERTIR_DATE_TRI
+        VALIDER_FORMAT_DATE.
+                MOVE 0 TO dateValide
+                IF dateSaisie(3:1) = "/" AND dateSaisie(6:1) = "/"
+                   AND dateSaisie(1:2) IS NUMERIC
+                   AND dateSaisie(4:2) IS NUMERIC
+                   AND dateSaisie(7:4) IS NUMERIC THEN
+                    MOVE 1 TO dateValide
+                END-IF.
+
+        *>Cette méthode convertit une date saisie au format libre
+        *>jj/mm/aaaa (dateSaisie) en une forme numérique aaaammjj
+        *>(dateTri) directement comparable avec les opérateurs
+        *>>/</NOT < etc, à la place d'une comparaison lexicographique
+        *>sur la chaîne saisie qui ne respecte pas l'ordre chronologique
+        CONVERTIR_DATE_TRI.
+                MOVE dateSaisie(7:4) TO dateTri(1:4)
+                MOVE dateSaisie(4:2) TO dateTri(5:2)
+                MOVE dateSaisie(1:2) TO dateTri(7:2).
