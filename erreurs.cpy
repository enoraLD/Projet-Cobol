@@ -0,0 +1,64 @@
+        *>Cette méthode traduit le statut fichier (statutFichierOp)
+        *>renvoyé par la dernière opération sur statutFichierLibelle
+        *>en un message compréhensible, à la place d'un "Erreur"
+        *>générique ou d'un statut ignoré en silence
+        VERIFIER_STATUT_FICHIER.
+                EVALUATE statutFichierOp
+                    WHEN 0
+                        CONTINUE
+                    WHEN 2
+                        DISPLAY statutFichierLibelle,
+                            " : enregistrement en double sur une clé"
+                    WHEN 10
+                        DISPLAY statutFichierLibelle,
+                            " : fin de fichier atteinte"
+                    WHEN 21
+                        DISPLAY statutFichierLibelle,
+                            " : clé hors séquence"
+                    WHEN 22
+                        DISPLAY statutFichierLibelle,
+                            " : cette clé existe déjà"
+                    WHEN 23
+                        DISPLAY statutFichierLibelle,
+                            " : enregistrement introuvable"
+                    WHEN 24
+                        DISPLAY statutFichierLibelle,
+                            " : capacité du fichier dépassée"
+                    WHEN 30
+                        DISPLAY statutFichierLibelle,
+                            " : erreur d'entrée/sortie permanente"
+                    WHEN 34
+                        DISPLAY statutFichierLibelle,
+                            " : dépassement de capacité disque"
+                    WHEN 35
+                        DISPLAY statutFichierLibelle,
+                            " : fichier introuvable"
+                    WHEN 41
+                        DISPLAY statutFichierLibelle,
+                            " : fichier déjà ouvert"
+                    WHEN 42
+                        DISPLAY statutFichierLibelle,
+                            " : fichier non ouvert"
+                    WHEN 43
+                        DISPLAY statutFichierLibelle,
+                            " : aucun enregistrement courant"
+                    WHEN 44
+                        DISPLAY statutFichierLibelle,
+                            " : longueur d'enregistrement invalide"
+                    WHEN 46
+                        DISPLAY statutFichierLibelle,
+                            " : lecture après la fin du fichier"
+                    WHEN 47
+                        DISPLAY statutFichierLibelle,
+                            " : fichier non ouvert en lecture"
+                    WHEN 48
+                        DISPLAY statutFichierLibelle,
+                            " : fichier non ouvert en écriture"
+                    WHEN 49
+                        DISPLAY statutFichierLibelle,
+                            " : fichier non ouvert en lecture/écriture"
+                    WHEN OTHER
+                        DISPLAY statutFichierLibelle,
+                            " : erreur fichier, statut ",
+                            statutFichierOp
+                END-EVALUATE.
