@@ -2,19 +2,26 @@
          *>le fichier  
          ENREGISTRER_ACHAT.
 
-                *>Demande à l'utilisateur de rentrer l'id de l'achat
-                *>à enregistrer
-                PERFORM WITH TEST AFTER UNTIL trouve = 0
-                        DISPLAY "Entrez le numéro d'id de l'achat"
-                        ACCEPT idAchat
-                        *>ON vérifie que cet id n'est pas déjà utilisé
-                        *>pour un autre achat au sein du fichier
-                        PERFORM VERIF_ID_ACHAT
-                END-PERFORM
+                *>L'id de l'achat est attribué automatiquement à
+                *>partir du compteur des achats
+                MOVE "ACHAT" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO idAchat
+                DISPLAY "Id de l'achat attribué : ", idAchat
 
-                *>Demande à l'utilisateur de rentrer la date d'achat
-                DISPLAY "Entrez la date d'achat"
-                ACCEPT fa_dateAchat
+                *>Demande à l'utilisateur de rentrer la date d'achat,
+                *>convertie en aaaammjj pour rester triable
+                MOVE 0 TO dateValide
+                PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                    DISPLAY "Entrez la date d'achat (jj/mm/aaaa)"
+                    ACCEPT dateSaisie
+                    PERFORM VALIDER_FORMAT_DATE
+                    IF dateValide = 0 THEN
+                        DISPLAY "Format invalide, attendu jj/mm/aaaa"
+                    END-IF
+                END-PERFORM
+                PERFORM CONVERTIR_DATE_TRI
+                MOVE dateTri TO fa_dateAchat
 
                 *>Demande à l'utilisateur de rentrer le titre du comic
                 *>acheté
@@ -33,17 +40,38 @@
                         ACCEPT fa_prixAchat
                 END-PERFORM
 
-                *>Demande à l'utilisateur de rentrer le nom du 
-                *>fournisseur
-                PERFORM WITH TEST AFTER UNTIL NOT fa_nomFournisseur=" "
-                        DISPLAY "Entrez le nom du fournisseur"
-                        ACCEPT fa_nomFournisseur
-                END-PERFORM
+                *>On demande à l'utilisateur le code du fournisseur,
+                *>recherché dans le fichier fournisseurs plutôt que
+                *>de ressaisir librement son nom à chaque achat
+                DISPLAY "Entrez le code du fournisseur"
+                ACCEPT codeFournisseur
+                PERFORM VERIF_FOURNISSEUR
+                IF fournisseurTrouve = 0 THEN
+                    DISPLAY "Fournisseur inconnu, création :"
+                    MOVE codeFournisseur TO fs_code
+                    DISPLAY "Entrez le nom du fournisseur"
+                    ACCEPT fs_nom
+                    DISPLAY "Entrez le téléphone du fournisseur"
+                    ACCEPT fs_tel
+                    DISPLAY "Entrez le mail du fournisseur"
+                    ACCEPT fs_mail
+                    OPEN I-O ffournisseurs
+                    WRITE tamp_ffournisseur
+                    END-WRITE
+                    MOVE cr_ffournisseurs TO statutFichierOp
+                    MOVE "ECRITURE FOURNISSEUR" TO statutFichierLibelle
+                    PERFORM VERIFIER_STATUT_FICHIER
+                    CLOSE ffournisseurs
+                END-IF
+                MOVE fs_nom TO fa_nomFournisseur
                 MOVE idAchat TO fa_id
                 OPEN I-O fachats
                 *>Ecriture de ce nouvel achat dans le fichier
                 WRITE tamp_fachats
                 END-WRITE
+                MOVE cr_fachats TO statutFichierOp
+                MOVE "ECRITURE ACHAT" TO statutFichierLibelle
+                PERFORM VERIFIER_STATUT_FICHIER
                 MOVE fa_titreComics TO titreRef
 
                 *>On vérifie que le titre du comic acheté existe déjà
@@ -53,16 +81,15 @@
                 *>Le comic n'existe pas alors on crée une nouvelle 
                 *>référence dans le fichier inventaire
                 IF trouve = 0
-                THEN DISPLAY "Le comic achete n'existe pas dans
-                l'inventaire, il va donc y être ajoute"
-                    *>Demande à l'utilisateur de rentrer l'id de la réf
-                    PERFORM WITH TEST AFTER UNTIL trouve=0
-                        DISPLAY "Entrez un identifiant"
-                        ACCEPT idRef
-                        *>On vérifie que l'id rentré par l'utilisateur
-                        *>n'existe pas déjà dans le fichier
-                        PERFORM VERIF_ID_REF
-                    END-PERFORM
+                THEN DISPLAY "Le comic achete n'existe pas dans"
+                    DISPLAY "l'inventaire, il va donc y etre ajoute"
+                    *>L'id de la référence est attribué automatiquement
+                    *>à partir du compteur des références
+                    MOVE "REF" TO cptCle
+                    PERFORM PROCHAIN_ID_COMPTEUR
+                    MOVE cptValeur TO idRef
+                    DISPLAY "Identifiant de référence attribué : ",
+                        idRef
 
                     *>On récupère le titre du comic de l'achat que l'on
                     *>vient d'enregistrer pour l'utiliser dans la 
@@ -91,9 +118,12 @@
                     *>l'inventaire
                     WRITE tamp_finventaire
                     END-WRITE
+                    MOVE cr_finventaire TO statutFichierOp
+                    MOVE "ECRITURE REFERENCE" TO statutFichierLibelle
+                    PERFORM VERIFIER_STATUT_FICHIER
                     CLOSE finventaire
 
-                *>Le comic acheté existe déjà dans l'inventaire de 
+                *>Le comic acheté existe déjà dans l'inventaire de
                 *>la boutique
                 ELSE
                     OPEN I-O finventaire
@@ -104,8 +134,14 @@
                     *>Lecture directe sur la clé principale qu'est le
                     *>titre du comic dans l'inventaire
                     READ finventaire KEY IS fi_titre
-                    INVALID KEY DISPLAY "Erreur"
+                    INVALID KEY
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
                     NOT INVALID KEY
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
                         *>On ajoute la quantité d'exemplaires du comic
                         *>que l'on vient d'acheter à la quantité déjà
                         *>présente en stock
@@ -116,43 +152,230 @@
                              INVALID KEY DISPLAY "Erreur reecriture"
                      NOT INVALID KEY DISPLAY "Reussite de la reecriture"
                         END-REWRITE
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "MAJ STOCK ACHAT" TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
                     END-READ
                     CLOSE finventaire
                  END-IF
                  CLOSE fachats.
 
-        *>Cette méthode vérife que l'id de l'achat existe déjà ou non
-        *>dans le fichier dachat
-        VERIF_ID_ACHAT.
-                MOVE 0 TO trouve
-                OPEN INPUT fachats
-                MOVE idAchat TO fa_id
-                READ fachats
-                *>L'id d'achat existe 
-                INVALID KEY MOVE 0 TO trouve
-                *>L'id rentré n'est attribué à aucun achat
-                NOT INVALID KEY MOVE 1 TO trouve
+        *>Cette méthode vérifie si le code fournisseur rentré par
+        *>l'utilisateur correspond déjà à un fournisseur du fichier
+        VERIF_FOURNISSEUR.
+                MOVE 0 TO fournisseurTrouve
+                OPEN INPUT ffournisseurs
+                MOVE codeFournisseur TO fs_code
+                READ ffournisseurs
+                INVALID KEY MOVE 0 TO fournisseurTrouve
+                NOT INVALID KEY MOVE 1 TO fournisseurTrouve
                 END-READ
-                CLOSE fachats.
+                MOVE cr_ffournisseurs TO statutFichierOp
+                MOVE "LECTURE FOURNISSEUR" TO statutFichierLibelle
+                PERFORM VERIFIER_STATUT_FICHIER
+                CLOSE ffournisseurs.
+
+        *>Cette méthode affiche les achats présents dans le fichier
+        *>achat, soit en totalité, soit filtrés sur un titre de comic
+        *>via la clé alternative fa_titrecomics
+        AFFICHER_ACHAT.
+                DISPLAY "Filtrer par titre (1) ou tout afficher (2) ?"
+                ACCEPT choixAffichageAchat
+                EVALUATE choixAffichageAchat
+                    *>Historique d'achat d'un seul titre
+                    WHEN 1
+                        DISPLAY "Entrez le titre du comic"
+                        ACCEPT titreRef
+                        OPEN INPUT fachats
+                        MOVE titreRef TO fa_titrecomics
+                        MOVE 1 TO Wfin
+                        START fachats KEY IS NOT LESS THAN
+                            fa_titrecomics
+                            INVALID KEY
+                                DISPLAY "Aucun achat pour ce titre"
+                                MOVE 0 TO Wfin
+                            NOT INVALID KEY
+                                PERFORM WITH TEST AFTER
+                                        UNTIL Wfin = 0
+                                    READ fachats NEXT
+                                    AT END MOVE 0 TO Wfin
+                                    NOT AT END
+                                        MOVE cr_fachats
+                                            TO statutFichierOp
+                                        MOVE "LECTURE ACHAT"
+                                            TO statutFichierLibelle
+                                        PERFORM VERIFIER_STATUT_FICHIER
+                                        IF fa_titrecomics NOT =
+                                           titreRef THEN
+                                            MOVE 0 TO Wfin
+                                        ELSE
+                                            PERFORM AFFICHER_UN_ACHAT
+                                        END-IF
+                                END-PERFORM
+                        END-START
+                        CLOSE fachats
+                    *>Historique complet des achats
+                    WHEN OTHER
+                        OPEN INPUT fachats
+                        MOVE 1 TO Wfin
+                        *>Lecture séquentielle du fichier jusqu'à sa fin
+                        PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                           READ fachats NEXT
+                           AT END MOVE 0 TO Wfin
+                           NOT AT END
+                               MOVE cr_fachats TO statutFichierOp
+                               MOVE "LECTURE ACHAT"
+                                   TO statutFichierLibelle
+                               PERFORM VERIFIER_STATUT_FICHIER
+                               PERFORM AFFICHER_UN_ACHAT
+                           END-READ
+                        END-PERFORM
+                        CLOSE fachats
+                END-EVALUATE.
+
+        *>Affiche les informations liées à l'achat courant du tampon
+        AFFICHER_UN_ACHAT.
+               DISPLAY "Id de l'achat :", fa_id
+               DISPLAY "Date de l'achat :", fa_dateAchat
+               DISPLAY "Titre du comic :", fa_titreComics
+               DISPLAY "Quantité achetée :", fa_quantite
+               DISPLAY "Prix unitaire du comics :", fa_prixAchat
+               DISPLAY "Fournisseur :", fa_nomFournisseur
+               DISPLAY "----------------------------------".
 
-        *>Cette méthode affiche l'ensemble des achats présents dans le
-        *>fichier achat
-        AFFICHER_ACHAT. 
+        *>Cette méthode liste tous les achats faits auprès d'un
+        *>fournisseur donné, via la clé alternative fa_nomFournisseur,
+        *>avec un total dépensé, pour répondre à un litige de facture
+        *>sans relire tout le fichier des achats à l'oeil
+        RAPPORT_FOURNISSEUR.
+                DISPLAY "Entrez le nom du fournisseur"
+                ACCEPT fs_nom
+                MOVE 0 TO fournisseurTotal
                 OPEN INPUT fachats
+                MOVE fs_nom TO fa_nomFournisseur
                 MOVE 1 TO Wfin
-                *>Lecture séquentielle du fichier jusqu'à sa fin
-                PERFORM WITH TEST AFTER UNTIL Wfin = 0
-                   READ fachats NEXT
-                   AT END MOVE 0 TO Wfin
-                   NOT AT END 
-                       *>Affichage des informations liées à l'achat
-                       DISPLAY "Id de l'achat :", fa_id
-                       DISPLAY "Date de l'achat :", fa_dateAchat
-                       DISPLAY "Id de l'achat :", fa_titreComics
-                       DISPLAY "Quantité achetée :", fa_quantite
-                       DISPLAY "Prix unitaire du comics :", fa_prixAchat
-                       DISPLAY "Fournisseur :", fa_nomFournisseur
-                       DISPLAY "----------------------------------"
-                   END-READ
+                START fachats KEY IS NOT LESS THAN fa_nomFournisseur
+                    INVALID KEY
+                        DISPLAY "Aucun achat pour ce fournisseur"
+                        MOVE 0 TO Wfin
+                    NOT INVALID KEY
+                        PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                            READ fachats NEXT
+                            AT END MOVE 0 TO Wfin
+                            NOT AT END
+                                MOVE cr_fachats TO statutFichierOp
+                                MOVE "LECTURE ACHAT"
+                                    TO statutFichierLibelle
+                                PERFORM VERIFIER_STATUT_FICHIER
+                                IF fa_nomFournisseur NOT = fs_nom THEN
+                                    MOVE 0 TO Wfin
+                                ELSE
+                                    PERFORM AFFICHER_UN_ACHAT
+                                    COMPUTE fournisseurTotal =
+                                        fournisseurTotal +
+                                        fa_quantite * fa_prixAchat
+                                END-IF
+                        END-PERFORM
+                END-START
+                CLOSE fachats
+                DISPLAY "Total depense chez ", fs_nom, " : ",
+                    fournisseurTotal.
+
+        *>Cette méthode retrace, pour un titre donné, l'historique des
+        *>prix d'achat pratiqués par les fournisseurs (via la clé
+        *>alternative fa_titrecomics, remise en ordre chronologique) et
+        *>calcule la marge réalisée par rapport au prix de vente actuel
+        RAPPORT_MARGE_ACHATS.
+                DISPLAY "Entrez le titre du comic"
+                ACCEPT titreRef
+                MOVE 0 TO nbCout
+
+                OPEN INPUT fachats
+                MOVE titreRef TO fa_titrecomics
+                MOVE 1 TO Wfin
+                START fachats KEY IS NOT LESS THAN fa_titrecomics
+                    INVALID KEY
+                        DISPLAY "Aucun achat pour ce titre"
+                        MOVE 0 TO Wfin
+                    NOT INVALID KEY
+                        PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                            READ fachats NEXT
+                            AT END MOVE 0 TO Wfin
+                            NOT AT END
+                                MOVE cr_fachats TO statutFichierOp
+                                MOVE "LECTURE ACHAT"
+                                    TO statutFichierLibelle
+                                PERFORM VERIFIER_STATUT_FICHIER
+                                IF fa_titrecomics NOT = titreRef THEN
+                                    MOVE 0 TO Wfin
+                                ELSE
+                                    IF nbCout < 200 THEN
+                                        ADD 1 TO nbCout
+                                        MOVE fa_dateAchat
+                                            TO cm_date(nbCout)
+                                        MOVE fa_prixAchat
+                                            TO cm_prixAchat(nbCout)
+                                        MOVE fa_nomFournisseur
+                                            TO cm_fournisseur(nbCout)
+                                    END-IF
+                                END-IF
+                        END-PERFORM
+                END-START
+                CLOSE fachats
+
+                *>Tri à bulles croissant sur la date d'achat
+                PERFORM VARYING idxCout FROM 1 BY 1
+                        UNTIL idxCout > nbCout
+                    PERFORM VARYING idxCout2 FROM 1 BY 1
+                        UNTIL idxCout2 > nbCout - idxCout
+                        IF cm_date(idxCout2) > cm_date(idxCout2 + 1)
+                        THEN
+                            MOVE cm_date(idxCout2) TO tmpCmDate
+                            MOVE cm_prixAchat(idxCout2)
+                                TO tmpCmPrixAchat
+                            MOVE cm_fournisseur(idxCout2)
+                                TO tmpCmFournisseur
+                            MOVE cm_date(idxCout2 + 1)
+                                TO cm_date(idxCout2)
+                            MOVE cm_prixAchat(idxCout2 + 1)
+                                TO cm_prixAchat(idxCout2)
+                            MOVE cm_fournisseur(idxCout2 + 1)
+                                TO cm_fournisseur(idxCout2)
+                            MOVE tmpCmDate TO cm_date(idxCout2 + 1)
+                            MOVE tmpCmPrixAchat
+                                TO cm_prixAchat(idxCout2 + 1)
+                            MOVE tmpCmFournisseur
+                                TO cm_fournisseur(idxCout2 + 1)
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+
+                OPEN INPUT finventaire
+                MOVE titreRef TO fi_titre
+                READ finventaire KEY IS fi_titre
+                    INVALID KEY
+                        DISPLAY "Ce titre n'existe pas en inventaire"
+                        MOVE 0 TO fi_prix
+                END-READ
+                MOVE cr_finventaire TO statutFichierOp
+                MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                PERFORM VERIFIER_STATUT_FICHIER
+                CLOSE finventaire
+
+                DISPLAY "======= MARGE ", titreRef, " ======="
+                DISPLAY "Prix de vente actuel : ", fi_prix
+                PERFORM VARYING idxCout FROM 1 BY 1
+                        UNTIL idxCout > nbCout
+                    IF cm_prixAchat(idxCout) > 0 THEN
+                        COMPUTE margeComic ROUNDED =
+                            (fi_prix - cm_prixAchat(idxCout)) * 100
+                            / cm_prixAchat(idxCout)
+                    ELSE
+                        MOVE 0 TO margeComic
+                    END-IF
+                    DISPLAY cm_date(idxCout), " achete ",
+                        cm_prixAchat(idxCout), " chez ",
+                        cm_fournisseur(idxCout), " -> marge ",
+                        margeComic, "%"
                 END-PERFORM
-                CLOSE fachats.
+                DISPLAY "=============================".
