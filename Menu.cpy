@@ -24,10 +24,112 @@
                 ELSE IF utilisateur = "1" THEN
                         PERFORM MENU_GERANT
                 ELSE
-                        DISPLAY "FAIRE JEU D'ESSAI"
+                        PERFORM INSTALLER_JEU_ESSAI
                         PERFORM MENU_PRINC
                 END-IF.
 
+        *>Cette méthode installe un jeu d'essai cohérent (clients,
+        *>inventaire, achats et ventes qui se recoupent) pour laisser
+        *>le personnel s'entraîner sans devoir tout saisir à la main
+        INSTALLER_JEU_ESSAI.
+                DISPLAY "Installation du jeu d'essai en cours..."
+
+                OPEN I-O fclients
+                MOVE "CLIENT" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO fc_id
+                MOVE "Dupont" TO fc_nom
+                MOVE "Jean" TO fc_prenom
+                MOVE 0601020304 TO fc_tel
+                MOVE "jean.dupont@mail.fr" TO fc_mail
+                MOVE 0 TO fc_ptsFidelite
+                WRITE tamp_fclient END-WRITE
+
+                MOVE "CLIENT" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO fc_id
+                MOVE "Martin" TO fc_nom
+                MOVE "Alice" TO fc_prenom
+                MOVE 0611223344 TO fc_tel
+                MOVE "alice.martin@mail.fr" TO fc_mail
+                MOVE 0 TO fc_ptsFidelite
+                WRITE tamp_fclient END-WRITE
+                CLOSE fclients
+
+                OPEN I-O finventaire
+                MOVE "REF" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO fi_id
+                MOVE "Le Voyage Extraordinaire" TO fi_titre
+                MOVE "Hergé" TO fi_auteur
+                MOVE 8 TO fi_quantite
+                MOVE 12.50 TO fi_prix
+                WRITE tamp_finventaire END-WRITE
+
+                MOVE "REF" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO fi_id
+                MOVE "La Cite des Ombres" TO fi_titre
+                MOVE "Moebius" TO fi_auteur
+                MOVE 5 TO fi_quantite
+                MOVE 15.00 TO fi_prix
+                WRITE tamp_finventaire END-WRITE
+
+                MOVE "REF" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO fi_id
+                MOVE "Aux Confins du Recit" TO fi_titre
+                MOVE "Moebius" TO fi_auteur
+                MOVE 0 TO fi_quantite
+                MOVE 18.00 TO fi_prix
+                WRITE tamp_finventaire END-WRITE
+                CLOSE finventaire
+
+                OPEN I-O ffournisseurs
+                MOVE 100001 TO fs_code
+                MOVE "Diffusion Comics" TO fs_nom
+                MOVE 0102030405 TO fs_tel
+                MOVE "contact@diffusioncomics.fr" TO fs_mail
+                WRITE tamp_ffournisseur END-WRITE
+                CLOSE ffournisseurs
+
+                OPEN I-O fachats
+                MOVE "ACHAT" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO fa_id
+                MOVE 20260601 TO fa_dateAchat
+                MOVE "Le Voyage Extraordinaire" TO fa_titreComics
+                MOVE 10 TO fa_quantite
+                MOVE 8.00 TO fa_prixAchat
+                MOVE "Diffusion Comics" TO fa_nomFournisseur
+                WRITE tamp_fachats END-WRITE
+
+                MOVE "ACHAT" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO fa_id
+                MOVE 20260602 TO fa_dateAchat
+                MOVE "La Cite des Ombres" TO fa_titreComics
+                MOVE 5 TO fa_quantite
+                MOVE 9.50 TO fa_prixAchat
+                MOVE "Diffusion Comics" TO fa_nomFournisseur
+                WRITE tamp_fachats END-WRITE
+                CLOSE fachats
+
+                OPEN I-O fventes
+                MOVE "VENTE" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO fv_id
+                MOVE 0 TO fv_statut
+                MOVE 20260605 TO fv_dateVente
+                MOVE "Le Voyage Extraordinaire" TO fv_titreComics
+                MOVE 12.50 TO fv_prixVente
+                MOVE fc_id TO fv_client
+                MOVE 2 TO fv_quantite
+                WRITE tamp_fvente END-WRITE
+                CLOSE fventes
+
+                DISPLAY "Jeu d'essai installe".
+
 
         MENU_GERANT.
 
@@ -40,13 +142,16 @@
                         DISPLAY "   -Gestion stocks (2)"
                         DISPLAY "   -Gestion ventes (3)"
                         DISPLAY "   -Statistiques (4)"
+                        DISPLAY "   -Export CSV (5)"
+                        DISPLAY "   -Cloture du jour (6)"
+                        DISPLAY "   -Archivage des ventes (7)"
                         DISPLAY "   -QUITTER (0)"
 
                         ACCEPT choixMenu
 
-                        IF choixMenu > 4 THEN
+                        IF choixMenu > 7 THEN
 
-                        PERFORM WITH TEST AFTER UNTIL choixMenu < 4
+                        PERFORM WITH TEST AFTER UNTIL choixMenu < 8
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu
                         END-PERFORM
@@ -61,6 +166,12 @@
                                         PERFORM SOUS_MENU_VENTES_GERANT
                                 WHEN choixMenu = 4
                                         PERFORM AFFICHE_STATS_GERANT
+                                WHEN choixMenu = 5
+                                        PERFORM EXPORTER_CSV
+                                WHEN choixMenu = 6
+                                        PERFORM CLOTURE_JOUR
+                                WHEN choixMenu = 7
+                                        PERFORM ARCHIVER_VENTES
                         END-EVALUATE
                 END-PERFORM.
 
@@ -73,14 +184,15 @@
                          DISPLAY "      -Ajouter client (2)"
                          DISPLAY "      -Supprimer client (3)"
                          DISPLAY "      -Modifier client (4)"
+                         DISPLAY "      -Top clients fidélité (5)"
                          DISPLAY "      -RETOUR (0)"
 
                         ACCEPT choixMenu2
 
 
-                        IF choixMenu2 > 4 THEN
+                        IF choixMenu2 > 5 THEN
 
-                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 4
+                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 6
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu2
                         END-PERFORM
@@ -88,7 +200,7 @@
 
                         EVALUATE TRUE
                                 WHEN choixMenu2 = 1
-                                       PERFORM CONSULTER_PTS_FIDELITE
+                                       PERFORM CONSULTER_CLIENTS
                                 WHEN choixMenu2 = 2
 
                                         PERFORM AJOUT_CLIENT
@@ -98,6 +210,9 @@
                                 WHEN choixMenu2 = 4
 
                                        PERFORM MODIFIER_INFO_CLIENT
+
+                                WHEN choixMenu2 = 5
+                                       PERFORM TOP_CLIENTS_FIDELITE
                         END-EVALUATE
                 END-PERFORM
 
@@ -115,14 +230,21 @@
                         DISPLAY "      -Ajouter référence (5)"
                         DISPLAY "      -Supprimer référence (6)"
                         DISPLAY "      -Modifier référence (7)"
+                        DISPLAY "      -Rapport de réappro (8)"
+                        DISPLAY "      -Valorisation du stock (9)"
+                        DISPLAY "      -Ventes par auteur (10)"
+                        DISPLAY "      -Reconciliation stock (11)"
+                        DISPLAY "      -Achats par fournisseur (12)"
+                        DISPLAY "      -Activite d'un comic (13)"
+                        DISPLAY "      -Marge sur achats (14)"
                         DISPLAY "      -RETOUR (0)"
 
                         ACCEPT choixMenu2
 
 
-                        IF choixMenu2 > 6 THEN
+                        IF choixMenu2 > 14 THEN
 
-                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 4
+                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 15
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu2
                         END-PERFORM
@@ -133,7 +255,7 @@
                                        PERFORM ENREGISTRER_ACHAT
 
                                 WHEN choixMenu2 = 2
-                                       PERFORM ENREGISTRER_ACHAT
+                                       PERFORM AFFICHER_ACHAT
 
                                 WHEN choixMenu2 = 3
                                        PERFORM RECHERCHER_REFERENCE
@@ -150,6 +272,27 @@
 
                                 WHEN choixMenu2 = 7
                                         PERFORM MODIFIER_PRIX_COMIC
+
+                                WHEN choixMenu2 = 8
+                                        PERFORM RAPPORT_REAPPRO
+
+                                WHEN choixMenu2 = 9
+                                        PERFORM VALORISATION_INVENTAIRE
+
+                                WHEN choixMenu2 = 10
+                                        PERFORM RAPPORT_VENTES_AUTEUR
+
+                                WHEN choixMenu2 = 11
+                                        PERFORM RECONCILIATION_STOCK
+
+                                WHEN choixMenu2 = 12
+                                        PERFORM RAPPORT_FOURNISSEUR
+
+                                WHEN choixMenu2 = 13
+                                        PERFORM RAPPORT_ACTIVITE_COMIC
+
+                                WHEN choixMenu2 = 14
+                                        PERFORM RAPPORT_MARGE_ACHATS
                         END-EVALUATE
                 END-PERFORM
 
@@ -165,13 +308,15 @@
                         DISPLAY "      -Enregistrer une vente (1)"
                         DISPLAY "      -Enregistrer une commande (2)"
                         DISPLAY "      -Historique commandes (3)"
+                        DISPLAY "      -Honorer une commande (4)"
+                        DISPLAY "      -Rembourser une vente (5)"
                         DISPLAY "      -RETOUR (0)"
 
                         ACCEPT choixMenu2
 
-                        IF choixMenu2 > 4 THEN
+                        IF choixMenu2 > 5 THEN
 
-                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 4
+                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 6
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu2
                         END-PERFORM
@@ -183,13 +328,17 @@
                                         PERFORM ENREGISTRER_VENTE
                                 WHEN choixMenu2 = 2
 
-                                        DISPLAY "2"
+                                        PERFORM ENREGISTRER_COMMANDE
                                 WHEN choixMenu2 = 3
 
-                                        DISPLAY "3"
+                                        PERFORM HISTORIQUE_VENTES
                                 WHEN choixMenu2 = 4
 
-                                        DISPLAY "4"
+                                        PERFORM HONORER_COMMANDE
+
+                                WHEN choixMenu2 = 5
+
+                                        PERFORM RETOUR_VENTE
                         END-EVALUATE
                 END-PERFORM
 
@@ -198,10 +347,486 @@
 
 
         AFFICHE_STATS_GERANT.
-               DISPLAY "STATISTIQUES"
+               PERFORM CALCULER_STATISTIQUES
 
                PERFORM MENU_PRINC.
 
+        *>Calcule et affiche le chiffre d'affaires, les unités
+        *>vendues, le top 5 des meilleures ventes et les dépenses
+        *>d'achat sur une période choisie par l'utilisateur
+        CALCULER_STATISTIQUES.
+               MOVE 0 TO dateValide
+               PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                   DISPLAY "Entrez la date de début de la période ",
+                       "(jj/mm/aaaa)"
+                   ACCEPT dateSaisie
+                   PERFORM VALIDER_FORMAT_DATE
+                   IF dateValide = 0 THEN
+                       DISPLAY "Format invalide, attendu jj/mm/aaaa"
+                   END-IF
+               END-PERFORM
+               PERFORM CONVERTIR_DATE_TRI
+               MOVE dateTri TO dateDebut
+               MOVE 0 TO dateValide
+               PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                   DISPLAY "Entrez la date de fin de la période ",
+                       "(jj/mm/aaaa)"
+                   ACCEPT dateSaisie
+                   PERFORM VALIDER_FORMAT_DATE
+                   IF dateValide = 0 THEN
+                       DISPLAY "Format invalide, attendu jj/mm/aaaa"
+                   END-IF
+               END-PERFORM
+               PERFORM CONVERTIR_DATE_TRI
+               MOVE dateTri TO dateFin
+
+               MOVE 0 TO statCA
+               MOVE 0 TO statUnites
+               MOVE 0 TO statAchats
+               MOVE 0 TO nbTitresStat
+               PERFORM VARYING idxTitre FROM 1 BY 1
+                       UNTIL idxTitre > 200
+                   MOVE SPACES TO st_titre(idxTitre)
+                   MOVE 0 TO st_qte(idxTitre)
+                   MOVE 0 TO st_montant(idxTitre)
+               END-PERFORM
+
+               *>Cumul des ventes de la période
+               OPEN INPUT fventes
+               MOVE 1 TO Wfin
+               MOVE dateDebut TO fv_dateVente
+               START fventes KEY IS NOT LESS THAN fv_dateVente
+                   INVALID KEY MOVE 0 TO Wfin
+                   NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                           READ fventes NEXT
+                           AT END MOVE 0 TO Wfin
+                           NOT AT END
+                               IF fv_dateVente > dateFin THEN
+                                   MOVE 0 TO Wfin
+                               ELSE
+                                   IF fv_statut = 0 OR fv_statut = 2
+                                   THEN
+                                       COMPUTE venteMontantTotal =
+                                           fv_prixVente * fv_quantite
+                                       ADD venteMontantTotal TO statCA
+                                       ADD fv_quantite TO statUnites
+                                       PERFORM CUMULER_TITRE_STAT
+                                   END-IF
+                               END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+               CLOSE fventes
+
+               *>Cumul des achats de la période
+               OPEN INPUT fachats
+               MOVE 1 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fachats NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       IF fa_dateAchat NOT < dateDebut AND
+                          fa_dateAchat NOT > dateFin THEN
+                           COMPUTE statAchats = statAchats +
+                               fa_quantite * fa_prixAchat
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE fachats
+
+               PERFORM TRIER_TOP_TITRES
+
+               DISPLAY "======= STATISTIQUES ======="
+               DISPLAY "Chiffre d'affaires : ", statCA
+               DISPLAY "Unites vendues : ", statUnites
+               DISPLAY "Depenses en achats : ", statAchats
+               DISPLAY "Top 5 des meilleures ventes :"
+               PERFORM VARYING idxTitre FROM 1 BY 1
+                       UNTIL idxTitre > 5 OR idxTitre > nbTitresStat
+                   DISPLAY idxTitre, " - ", st_titre(idxTitre),
+                       " : ", st_qte(idxTitre), " unites"
+               END-PERFORM
+               DISPLAY "=============================".
+
+        *>Cumule dans statTable la quantité et le montant vendus pour
+        *>le titre du comic en cours de lecture dans fventes
+        CUMULER_TITRE_STAT.
+               MOVE 0 TO trouveTitreStat
+               PERFORM VARYING idxTitre2 FROM 1 BY 1
+                       UNTIL idxTitre2 > nbTitresStat
+                   IF st_titre(idxTitre2) = fv_titreComics THEN
+                       ADD fv_quantite TO st_qte(idxTitre2)
+                       ADD venteMontantTotal TO st_montant(idxTitre2)
+                       MOVE 1 TO trouveTitreStat
+                   END-IF
+               END-PERFORM
+               IF trouveTitreStat = 0 AND nbTitresStat < 200 THEN
+                   ADD 1 TO nbTitresStat
+                   MOVE fv_titreComics TO st_titre(nbTitresStat)
+                   MOVE fv_quantite TO st_qte(nbTitresStat)
+                   MOVE venteMontantTotal TO st_montant(nbTitresStat)
+               END-IF.
+
+        *>Tri à bulles décroissant de statTable sur la quantité
+        *>vendue, pour faire ressortir les meilleures ventes en tête
+        TRIER_TOP_TITRES.
+               PERFORM VARYING idxTitre FROM 1 BY 1
+                       UNTIL idxTitre > nbTitresStat
+                   PERFORM VARYING idxTitre2 FROM 1 BY 1
+                       UNTIL idxTitre2 > nbTitresStat - idxTitre
+                       IF st_qte(idxTitre2) < st_qte(idxTitre2 + 1)
+                       THEN
+                           MOVE st_titre(idxTitre2) TO tmpTitre
+                           MOVE st_qte(idxTitre2) TO tmpQte
+                           MOVE st_montant(idxTitre2) TO tmpMontant
+                           MOVE st_titre(idxTitre2 + 1)
+                               TO st_titre(idxTitre2)
+                           MOVE st_qte(idxTitre2 + 1)
+                               TO st_qte(idxTitre2)
+                           MOVE st_montant(idxTitre2 + 1)
+                               TO st_montant(idxTitre2)
+                           MOVE tmpTitre TO st_titre(idxTitre2 + 1)
+                           MOVE tmpQte TO st_qte(idxTitre2 + 1)
+                           MOVE tmpMontant TO st_montant(idxTitre2 + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM.
+
+
+        *>Cette méthode exporte les quatre fichiers de données au
+        *>format CSV, un fichier par jeu de données, pour pouvoir les
+        *>reprendre dans un tableur
+        EXPORTER_CSV.
+               PERFORM EXPORTER_CSV_CLIENTS
+               PERFORM EXPORTER_CSV_INVENTAIRE
+               PERFORM EXPORTER_CSV_ACHATS
+               PERFORM EXPORTER_CSV_VENTES
+               DISPLAY "Export CSV termine (clients.csv,",
+                   " inventaire.csv, achats.csv, ventes.csv)".
+
+        EXPORTER_CSV_CLIENTS.
+               MOVE "clients.csv" TO nomRapport
+               OPEN OUTPUT frapport
+               MOVE "id,nom,prenom,tel,mail,points" TO tamp_frapport
+               WRITE tamp_frapport
+               OPEN INPUT fclients
+               MOVE 1 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fclients NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       STRING fc_id DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fc_nom DELIMITED BY "  "
+                           "," DELIMITED BY SIZE
+                           fc_prenom DELIMITED BY "  "
+                           "," DELIMITED BY SIZE
+                           fc_tel DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fc_mail DELIMITED BY "  "
+                           "," DELIMITED BY SIZE
+                           fc_ptsFidelite DELIMITED BY SIZE
+                           INTO tamp_frapport
+                       END-STRING
+                       WRITE tamp_frapport
+               END-PERFORM
+               CLOSE fclients
+               CLOSE frapport.
+
+        EXPORTER_CSV_INVENTAIRE.
+               MOVE "inventaire.csv" TO nomRapport
+               OPEN OUTPUT frapport
+               MOVE "id,titre,auteur,quantite,prix" TO tamp_frapport
+               WRITE tamp_frapport
+               OPEN INPUT finventaire
+               MOVE 1 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ finventaire NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       STRING fi_id DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fi_titre DELIMITED BY "  "
+                           "," DELIMITED BY SIZE
+                           fi_auteur DELIMITED BY "  "
+                           "," DELIMITED BY SIZE
+                           fi_quantite DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fi_prix DELIMITED BY SIZE
+                           INTO tamp_frapport
+                       END-STRING
+                       WRITE tamp_frapport
+               END-PERFORM
+               CLOSE finventaire
+               CLOSE frapport.
+
+        EXPORTER_CSV_ACHATS.
+               MOVE "achats.csv" TO nomRapport
+               OPEN OUTPUT frapport
+               MOVE "id,date,titre,quantite,prix,fournisseur"
+                   TO tamp_frapport
+               WRITE tamp_frapport
+               OPEN INPUT fachats
+               MOVE 1 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fachats NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       STRING fa_id DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fa_dateAchat DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fa_titreComics DELIMITED BY "  "
+                           "," DELIMITED BY SIZE
+                           fa_quantite DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fa_prixAchat DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fa_nomFournisseur DELIMITED BY "  "
+                           INTO tamp_frapport
+                       END-STRING
+                       WRITE tamp_frapport
+               END-PERFORM
+               CLOSE fachats
+               CLOSE frapport.
+
+        EXPORTER_CSV_VENTES.
+               MOVE "ventes.csv" TO nomRapport
+               OPEN OUTPUT frapport
+               MOVE "id,statut,date,titre,prix,quantite,client"
+                   TO tamp_frapport
+               WRITE tamp_frapport
+               OPEN INPUT fventes
+               MOVE 1 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fventes NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       STRING fv_id DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fv_statut DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fv_dateVente DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fv_titreComics DELIMITED BY "  "
+                           "," DELIMITED BY SIZE
+                           fv_prixVente DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fv_quantite DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fv_client DELIMITED BY SIZE
+                           INTO tamp_frapport
+                       END-STRING
+                       WRITE tamp_frapport
+               END-PERFORM
+               CLOSE fventes
+               CLOSE frapport.
+
+        *>Cette méthode fait la clôture du jour : elle totalise les
+        *>ventes et les achats du jour saisi, imprime un résumé, et
+        *>ajoute ce résumé au fichier séquentiel des clôtures
+        CLOTURE_JOUR.
+               MOVE 0 TO dateValide
+               PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                   DISPLAY "Entrez la date à clôturer (jj/mm/aaaa)"
+                   ACCEPT dateSaisie
+                   PERFORM VALIDER_FORMAT_DATE
+                   IF dateValide = 0 THEN
+                       DISPLAY "Format invalide, attendu jj/mm/aaaa"
+                   END-IF
+               END-PERFORM
+               PERFORM CONVERTIR_DATE_TRI
+               MOVE dateTri TO dateCloture
+
+               MOVE 0 TO clotureCA
+               MOVE 0 TO clotureUnitesVendues
+               MOVE 0 TO clotureAchats
+               MOVE 0 TO nbTitresCloture
+               PERFORM VARYING idxCloture FROM 1 BY 1
+                       UNTIL idxCloture > 200
+                   MOVE SPACES TO ct_titre(idxCloture)
+                   MOVE 0 TO ct_venteQte(idxCloture)
+                   MOVE 0 TO ct_achatQte(idxCloture)
+               END-PERFORM
+
+               *>Cumul des ventes du jour
+               OPEN INPUT fventes
+               MOVE 1 TO Wfin
+               MOVE dateCloture TO fv_dateVente
+               START fventes KEY IS NOT LESS THAN fv_dateVente
+                   INVALID KEY MOVE 0 TO Wfin
+                   NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                           READ fventes NEXT
+                           AT END MOVE 0 TO Wfin
+                           NOT AT END
+                               IF fv_dateVente NOT = dateCloture THEN
+                                   MOVE 0 TO Wfin
+                               ELSE
+                                   IF fv_statut = 0 OR fv_statut = 2
+                                   THEN
+                                       COMPUTE venteMontantTotal =
+                                           fv_prixVente * fv_quantite
+                                       ADD venteMontantTotal
+                                           TO clotureCA
+                                       ADD fv_quantite
+                                           TO clotureUnitesVendues
+                                       PERFORM
+                                       CUMULER_TITRE_VENTE_CLOTURE
+                                   END-IF
+                               END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+               CLOSE fventes
+
+               *>Cumul des achats du jour
+               OPEN INPUT fachats
+               MOVE 1 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fachats NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       IF fa_dateAchat = dateCloture THEN
+                           COMPUTE clotureAchats = clotureAchats +
+                               fa_quantite * fa_prixAchat
+                           PERFORM CUMULER_TITRE_ACHAT_CLOTURE
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE fachats
+
+               DISPLAY "======= CLOTURE DU ", dateCloture, " ======="
+               DISPLAY "Chiffre d'affaires : ", clotureCA
+               DISPLAY "Unites vendues : ", clotureUnitesVendues
+               DISPLAY "Depenses en achats : ", clotureAchats
+               PERFORM VARYING idxCloture FROM 1 BY 1
+                       UNTIL idxCloture > nbTitresCloture
+                   DISPLAY ct_titre(idxCloture), " : achats ",
+                       ct_achatQte(idxCloture), " / ventes ",
+                       ct_venteQte(idxCloture)
+               END-PERFORM
+               DISPLAY "============================="
+
+               MOVE "cloture.txt" TO nomRapport
+               OPEN EXTEND frapport
+               STRING "Cloture " DELIMITED BY SIZE
+                   dateCloture DELIMITED BY SIZE
+                   " CA:" DELIMITED BY SIZE
+                   clotureCA DELIMITED BY SIZE
+                   " unites:" DELIMITED BY SIZE
+                   clotureUnitesVendues DELIMITED BY SIZE
+                   " achats:" DELIMITED BY SIZE
+                   clotureAchats DELIMITED BY SIZE
+                   INTO tamp_frapport
+               END-STRING
+               WRITE tamp_frapport
+               CLOSE frapport
+               DISPLAY "Resume ajoute au fichier de clotures".
+
+        *>Cumule dans clotureTable la quantité vendue pour le titre en
+        *>cours de lecture dans fventes
+        CUMULER_TITRE_VENTE_CLOTURE.
+               MOVE 0 TO trouveTitreCloture
+               PERFORM VARYING idxCloture2 FROM 1 BY 1
+                       UNTIL idxCloture2 > nbTitresCloture
+                   IF ct_titre(idxCloture2) = fv_titreComics THEN
+                       ADD fv_quantite TO ct_venteQte(idxCloture2)
+                       MOVE 1 TO trouveTitreCloture
+                   END-IF
+               END-PERFORM
+               IF trouveTitreCloture = 0 AND nbTitresCloture < 200
+               THEN
+                   ADD 1 TO nbTitresCloture
+                   MOVE fv_titreComics TO ct_titre(nbTitresCloture)
+                   MOVE fv_quantite TO ct_venteQte(nbTitresCloture)
+               END-IF.
+
+        *>Cumule dans clotureTable la quantité achetée pour le titre
+        *>en cours de lecture dans fachats
+        CUMULER_TITRE_ACHAT_CLOTURE.
+               MOVE 0 TO trouveTitreCloture
+               PERFORM VARYING idxCloture2 FROM 1 BY 1
+                       UNTIL idxCloture2 > nbTitresCloture
+                   IF ct_titre(idxCloture2) = fa_titreComics THEN
+                       ADD fa_quantite TO ct_achatQte(idxCloture2)
+                       MOVE 1 TO trouveTitreCloture
+                   END-IF
+               END-PERFORM
+               IF trouveTitreCloture = 0 AND nbTitresCloture < 200
+               THEN
+                   ADD 1 TO nbTitresCloture
+                   MOVE fa_titreComics TO ct_titre(nbTitresCloture)
+                   MOVE fa_quantite TO ct_achatQte(nbTitresCloture)
+               END-IF.
+
+        *>Cette méthode déplace vers fventesArchive toutes les ventes
+        *>antérieures à une date de coupure choisie, en lisant fventes
+        *>dans l'ordre de la clé alternative fv_dateVente, pour garder
+        *>ventes.dat léger tout en conservant l'historique ailleurs
+        ARCHIVER_VENTES.
+               MOVE 0 TO dateValide
+               PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                   DISPLAY "Archiver les ventes anterieures a quelle",
+                       " date (jj/mm/aaaa)"
+                   ACCEPT dateSaisie
+                   PERFORM VALIDER_FORMAT_DATE
+                   IF dateValide = 0 THEN
+                       DISPLAY "Format invalide, attendu jj/mm/aaaa"
+                   END-IF
+               END-PERFORM
+               PERFORM CONVERTIR_DATE_TRI
+               MOVE dateTri TO dateArchivage
+               MOVE 0 TO nbVentesArchivees
+
+               OPEN I-O fventes
+               OPEN I-O fventesArchive
+               MOVE 0 TO fv_dateVente
+               MOVE 1 TO Wfin
+               START fventes KEY IS NOT LESS THAN fv_dateVente
+                   INVALID KEY MOVE 0 TO Wfin
+                   NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                           READ fventes NEXT
+                           AT END MOVE 0 TO Wfin
+                           NOT AT END
+                               IF fv_dateVente NOT < dateArchivage THEN
+                                   MOVE 0 TO Wfin
+                               ELSE
+                                   MOVE fv_id TO fva_id
+                                   MOVE fv_statut TO fva_statut
+                                   MOVE fv_dateVente TO fva_dateVente
+                                   MOVE fv_titreComics
+                                       TO fva_titreComics
+                                   MOVE fv_prixVente TO fva_prixVente
+                                   MOVE fv_client TO fva_client
+                                   MOVE fv_quantite TO fva_quantite
+                                   WRITE tamp_fventeArchive
+                                     INVALID KEY
+                                       DISPLAY "Deja archivee : ", fv_id
+                                     NOT INVALID KEY
+                                       DELETE fventes
+                                       MOVE cr_fventes
+                                           TO statutFichierOp
+                                       MOVE "SUPPRESSION VENTE ARCHIVEE"
+                                           TO statutFichierLibelle
+                                       PERFORM VERIFIER_STATUT_FICHIER
+                                       ADD 1 TO nbVentesArchivees
+                                   END-WRITE
+                                   MOVE cr_fventesArchive
+                                       TO statutFichierOp
+                                   MOVE "ECRITURE VENTE ARCHIVE"
+                                       TO statutFichierLibelle
+                                   PERFORM VERIFIER_STATUT_FICHIER
+                               END-IF
+                       END-PERFORM
+               END-START
+               CLOSE fventes
+               CLOSE fventesArchive
+
+               DISPLAY nbVentesArchivees,
+                   " vente(s) archivee(s) avant ", dateArchivage.
 
         MENU_EMPLOYE.
                 DISPLAY "--- MENU EMPLOYE ---"
@@ -262,17 +887,18 @@
 
                         EVALUATE TRUE
                                 WHEN choixMenu2 = 1
-                                       PERFORM CONSULTER_PTS_FIDELITE
+                                       PERFORM CONSULTER_CLIENTS
                                 WHEN choixMenu2 = 2
 
                                         PERFORM AJOUT_CLIENT
 
                                 WHEN choixMenu2 = 3
 
-                                        PERFORM SUPPR_CLIENT
+                                       DISPLAY "Operation reservee au",
+                                           " gerant, voyez avec lui"
                                 WHEN choixMenu2 = 4
 
-                                        DISPLAY "4"
+                                        PERFORM MODIFIER_INFO_CLIENT
                         END-EVALUATE
                 END-PERFORM
 
@@ -320,13 +946,15 @@
                         DISPLAY "      -Enregistrer une vente (1)"
                         DISPLAY "      -Enregistrer une commande (2)"
                         DISPLAY "      -Historique commandes (3)"
+                        DISPLAY "      -Honorer une commande (4)"
+                        DISPLAY "      -Rembourser une vente (5)"
                         DISPLAY "      -RETOUR (0)"
 
                         ACCEPT choixMenu2
 
-                        IF choixMenu2 > 4 THEN
+                        IF choixMenu2 > 5 THEN
 
-                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 4
+                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 6
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu2
                         END-PERFORM
@@ -338,13 +966,17 @@
                                         PERFORM ENREGISTRER_VENTE
                                 WHEN choixMenu2 = 2
 
-                                        DISPLAY "2"
+                                        PERFORM ENREGISTRER_COMMANDE
                                 WHEN choixMenu2 = 3
 
-                                        DISPLAY "3"
+                                        PERFORM HISTORIQUE_VENTES
                                 WHEN choixMenu2 = 4
 
-                                        DISPLAY "4"
+                                        PERFORM HONORER_COMMANDE
+
+                                WHEN choixMenu2 = 5
+
+                                        PERFORM RETOUR_VENTE
                         END-EVALUATE
                 END-PERFORM
 
@@ -353,6 +985,6 @@
 
 
         AFFICHE_STATS_EMPLOYE.
-               DISPLAY "STATISTIQUES"
+               PERFORM CALCULER_STATISTIQUES
 
                PERFORM MENU_PRINC.
