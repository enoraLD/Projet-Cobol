@@ -3,22 +3,37 @@
            MOVE 0 TO fichierFin
            MOVE 0 TO testClient
            MOVE 0 TO testNomClient
-           DISPLAY "Entrez le code client :"
-           ACCEPT cl_id
+           MOVE 0 TO telValide
+           MOVE 0 TO mailValide
+           *>L'id du client est attribué automatiquement à partir
+           *>du compteur des clients
+           MOVE "CLIENT" TO cptCle
+           PERFORM PROCHAIN_ID_COMPTEUR
+           MOVE cptValeur TO cl_id
+           DISPLAY "Id du client attribué : ", cl_id
            DISPLAY "Entrez le nom :"
            ACCEPT cl_nom
            DISPLAY "Entrez le prénom :"
            ACCEPT cl_prenom
-           DISPLAY "Entrez le numéro de téléphone :"
-           ACCEPT cl_tel
-           DISPLAY "Entrez l'email :"
-           ACCEPT cl_mail
+           PERFORM WITH TEST AFTER UNTIL telValide = 1
+               DISPLAY "Entrez le numéro de téléphone :"
+               ACCEPT cl_tel
+               PERFORM VERIF_FORMAT_TEL
+           END-PERFORM
+           PERFORM WITH TEST AFTER UNTIL mailValide = 1
+               DISPLAY "Entrez l'email :"
+               ACCEPT cl_mail
+               PERFORM VERIF_FORMAT_MAIL
+           END-PERFORM
            DISPLAY "Entrez le nombre de point de fidélité : "
            ACCEPT cl_ptsFidelite
            PERFORM WITH TEST AFTER UNTIL fichierFin=1
                READ fclients NEXT
                AT END MOVE 1 TO fichierFin
                NOT AT END
+                   MOVE cr_fclients TO statutFichierOp
+                   MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
                    IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
                        MOVE 1 TO testNomClient
                    END-IF
@@ -31,8 +46,11 @@
            INVALID KEY MOVE 0 TO testClient
            NOT INVALID KEY MOVE 1 TO testClient
            END-READ
+           MOVE cr_fclients TO statutFichierOp
+           MOVE "LECTURE CLIENT" TO statutFichierLibelle
+           PERFORM VERIFIER_STATUT_FICHIER
 
-*> Commentaire
+           *> Commentaire
            CLOSE fclients
            IF testClient = 1 OR testNomClient = 1 THEN
                DISPLAY "Erreur, le client est déjà dans le fichier"
@@ -41,11 +59,42 @@
                MOVE client TO tamp_fclient
                WRITE tamp_fclient
                END-WRITE
+               MOVE cr_fclients TO statutFichierOp
+               MOVE "ECRITURE CLIENT" TO statutFichierLibelle
+               PERFORM VERIFIER_STATUT_FICHIER
                DISPLAY "Ajout effectué"
                DISPLAY fc_prenom
                CLOSE fclients
            END-IF.
 
+           *>Cette méthode vérifie qu'un numéro de téléphone n'est pas
+           *>uniquement composé de zéros
+           VERIF_FORMAT_TEL.
+               IF cl_tel = 0 THEN
+                   MOVE 0 TO telValide
+               ELSE
+                   MOVE 1 TO telValide
+               END-IF.
+
+           *>Cette méthode vérifie qu'un email contient bien un "@"
+           *>suivi plus loin d'un "."
+           VERIF_FORMAT_MAIL.
+               MOVE 0 TO posArobase
+               MOVE 0 TO mailValide
+               PERFORM VARYING idxMail FROM 1 BY 1 UNTIL idxMail > 30
+                   IF cl_mail(idxMail:1) = "@" AND posArobase = 0 THEN
+                       MOVE idxMail TO posArobase
+                   END-IF
+               END-PERFORM
+               IF posArobase > 0 THEN
+                   PERFORM VARYING idxMail FROM posArobase BY 1
+                           UNTIL idxMail > 30
+                       IF cl_mail(idxMail:1) = "." THEN
+                           MOVE 1 TO mailValide
+                       END-IF
+                   END-PERFORM
+               END-IF.
+
            SUPPR_CLIENT.
            OPEN I-O fclients
            MOVE 0 to choixSupprClient
@@ -65,24 +114,79 @@
                   not invalid key
                display "Suppresion effectuée !" end-display
                end-delete
+               MOVE cr_fclients TO statutFichierOp
+               MOVE "SUPPRESSION CLIENT" TO statutFichierLibelle
+               PERFORM VERIFIER_STATUT_FICHIER
            WHEN 2
-                DISPLAY "Suppression par nom et prénom"
-                DISPLAY "Entrez le nom : "
-                ACCEPT cl_nom
-                DISPLAY "Entrez le prénom : "
-                ACCEPT cl_prenom
+                MOVE 0 TO idClient
+                DISPLAY "Chercher par nom/prénom (1), téléphone (2) "
+                DISPLAY "ou email (3) ?"
+                ACCEPT choixRechercheClient
+                EVALUATE choixRechercheClient
+                    WHEN 2
+                        DISPLAY "Entrez le téléphone : "
+                        ACCEPT cl_tel
+                    WHEN 3
+                        DISPLAY "Entrez l'email : "
+                        ACCEPT cl_mail
+                    WHEN OTHER
+                        DISPLAY "Entrez le nom : "
+                        ACCEPT cl_nom
+                        DISPLAY "Entrez le prénom : "
+                        ACCEPT cl_prenom
+                END-EVALUATE
+                *>On mémorise l'id du client trouvé pendant le
+                *>parcours, puis on le relit par sa clé pour
+                *>supprimer le bon enregistrement : à la fin du
+                *>parcours le tampon fclients contient le dernier
+                *>enregistrement lu, pas forcément celui recherché
                 PERFORM WITH TEST AFTER UNTIL fichierFin=1
                    READ fclients NEXT
                    AT END MOVE 1 TO fichierFin
                    NOT AT END
-                   IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
-                       MOVE 1 TO testNomClient
-                   END-IF
+                   MOVE cr_fclients TO statutFichierOp
+                   MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+                   EVALUATE choixRechercheClient
+                       WHEN 2
+                           IF fc_tel = cl_tel THEN
+                               MOVE 1 TO testNomClient
+                               MOVE fc_id TO idClient
+                           END-IF
+                       WHEN 3
+                           IF fc_mail = cl_mail THEN
+                               MOVE 1 TO testNomClient
+                               MOVE fc_id TO idClient
+                           END-IF
+                       WHEN OTHER
+                           IF fc_nom = cl_nom AND
+                              fc_prenom = cl_prenom THEN
+                               MOVE 1 TO testNomClient
+                               MOVE fc_id TO idClient
+                           END-IF
+                   END-EVALUATE
                    END-READ
                END-PERFORM
                IF testNomClient = 1
-                   DELETE fclients
-                   DISPLAY "Suppresion effectuée"
+                   CLOSE fclients
+                   OPEN I-O fclients
+                   MOVE idClient TO fc_id
+                   READ fclients KEY IS fc_id
+                       INVALID KEY
+                           MOVE cr_fclients TO statutFichierOp
+                           MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                           PERFORM VERIFIER_STATUT_FICHIER
+                       NOT INVALID KEY
+                           MOVE cr_fclients TO statutFichierOp
+                           MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                           PERFORM VERIFIER_STATUT_FICHIER
+                           DELETE fclients
+                           MOVE cr_fclients TO statutFichierOp
+                           MOVE "SUPPRESSION CLIENT"
+                               TO statutFichierLibelle
+                           PERFORM VERIFIER_STATUT_FICHIER
+                           DISPLAY "Suppresion effectuée"
+                   END-READ
                 END-IF
            WHEN OTHER
                    DISPLAY "Choix invalide"
@@ -91,64 +195,317 @@
            END-EVALUATE
            close fclients.
 
+           *>Cette méthode propose de consulter un client précis (par
+           *>nom/prénom) ou d'afficher la liste complète des clients
+           CONSULTER_CLIENTS.
+           DISPLAY "Un client précis (1) ou la liste complète (2) ?"
+           ACCEPT choixConsultClient
+           EVALUATE choixConsultClient
+               WHEN 1
+                   PERFORM CONSULTER_PTS_FIDELITE
+               WHEN 2
+                   PERFORM AFFICHER_CLIENTS
+               WHEN OTHER
+                   DISPLAY "Choix invalide"
+           END-EVALUATE.
+
+           *>Cette méthode affiche l'ensemble des clients présents
+           *>dans le fichier, comme AFFICHER_ACHAT le fait pour les
+           *>achats
+           AFFICHER_CLIENTS.
+           OPEN INPUT fclients
+           MOVE 1 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ fclients NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   MOVE cr_fclients TO statutFichierOp
+                   MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+                   DISPLAY "Id du client :", fc_id
+                   DISPLAY "Prénom :", fc_prenom
+                   DISPLAY "Nom :", fc_nom
+                   DISPLAY "Téléphone :", fc_tel
+                   DISPLAY "Mail :", fc_mail
+                   DISPLAY "Points de fidélité :", fc_ptsFidelite
+                   DISPLAY "----------------------------------"
+           END-PERFORM
+           CLOSE fclients.
+
            CONSULTER_PTS_FIDELITE.
            OPEN INPUT fclients
            MOVE 0 TO testNomClient
-           DISPLAY"Entrez le nom : "
-           ACCEPT cl_nom
-           DISPLAY "Entrez le prénom : "
-           ACCEPT cl_prenom
+           MOVE 0 TO fichierFin
+           MOVE 0 TO idClient
+           DISPLAY "Chercher par nom/prénom (1), téléphone (2) "
+           DISPLAY "ou email (3) ?"
+           ACCEPT choixRechercheClient
+           EVALUATE choixRechercheClient
+               WHEN 2
+                   DISPLAY "Entrez le téléphone : "
+                   ACCEPT cl_tel
+               WHEN 3
+                   DISPLAY "Entrez l'email : "
+                   ACCEPT cl_mail
+               WHEN OTHER
+                   DISPLAY"Entrez le nom : "
+                   ACCEPT cl_nom
+                   DISPLAY "Entrez le prénom : "
+                   ACCEPT cl_prenom
+           END-EVALUATE
+           *>On ne garde que l'id du client trouvé pendant le
+           *>parcours : le tampon fclients contiendra le dernier
+           *>enregistrement lu (pas forcément celui qui correspond)
+           *>une fois la fin de fichier atteinte, il faut donc
+           *>relire le bon client par sa clé avant de l'exploiter
            PERFORM WITH TEST AFTER UNTIL fichierFin=1
                READ fclients NEXT
                AT END MOVE 1 TO fichierFin
                NOT AT END
-               IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
-                  MOVE 1 TO testNomClient
-               END-IF
+               MOVE cr_fclients TO statutFichierOp
+               MOVE "LECTURE CLIENT" TO statutFichierLibelle
+               PERFORM VERIFIER_STATUT_FICHIER
+               EVALUATE choixRechercheClient
+                   WHEN 2
+                       IF fc_tel = cl_tel THEN
+                          MOVE 1 TO testNomClient
+                          MOVE fc_id TO idClient
+                       END-IF
+                   WHEN 3
+                       IF fc_mail = cl_mail THEN
+                          MOVE 1 TO testNomClient
+                          MOVE fc_id TO idClient
+                       END-IF
+                   WHEN OTHER
+                       IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
+                          MOVE 1 TO testNomClient
+                          MOVE fc_id TO idClient
+                       END-IF
+               END-EVALUATE
                END-READ
            END-PERFORM
+           CLOSE fclients
            IF testNomClient = 1
-               DISPLAY "Points de fidélité : ", fc_ptsFidelite
-           END-IF
-           close fclients.
+               OPEN INPUT fclients
+               MOVE idClient TO fc_id
+               READ fclients KEY IS fc_id
+                   INVALID KEY
+                       MOVE cr_fclients TO statutFichierOp
+                       MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                   NOT INVALID KEY
+                       MOVE cr_fclients TO statutFichierOp
+                       MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                       DISPLAY "Points de fidélité : ",
+                           fc_ptsFidelite
+               END-READ
+               CLOSE fclients
+           END-IF.
+
 
+           *>Cette méthode liste les N clients ayant le plus de points
+           *>de fidélité, en s'appuyant sur la clé alternative
+           *>fc_ptsFidelite déclarée sur fclients
+           TOP_CLIENTS_FIDELITE.
+           DISPLAY "Combien de clients afficher ?"
+           ACCEPT nbTopClientsDemande
+           MOVE 0 TO nbTopClients
+           OPEN INPUT fclients
+           MOVE 1 TO Wfin
+           *>On se positionne après le plus haut score de fidélité
+           *>existant, puis on remonte la clé alternative en
+           *>décroissant avec READ PREVIOUS pour obtenir les clients
+           *>les plus fidèles en premier
+           MOVE HIGH-VALUES TO fc_ptsFidelite
+           START fclients KEY IS NOT LESS THAN fc_ptsFidelite
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ fclients PREVIOUS
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   MOVE cr_fclients TO statutFichierOp
+                   MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+                   IF nbTopClients < 200 THEN
+                       ADD 1 TO nbTopClients
+                       MOVE fc_id TO tc_id(nbTopClients)
+                       MOVE fc_nom TO tc_nom(nbTopClients)
+                       MOVE fc_prenom TO tc_prenom(nbTopClients)
+                       MOVE fc_ptsFidelite TO tc_pts(nbTopClients)
+                   END-IF
+           END-PERFORM
+           CLOSE fclients
+
+           *>Tri à bulles décroissant sur les points de fidélité
+           PERFORM VARYING idxTopClient FROM 1 BY 1
+                   UNTIL idxTopClient > nbTopClients
+               PERFORM VARYING idxTopClient2 FROM 1 BY 1
+                   UNTIL idxTopClient2 > nbTopClients - idxTopClient
+                   IF tc_pts(idxTopClient2) <
+                      tc_pts(idxTopClient2 + 1) THEN
+                       MOVE tc_id(idxTopClient2) TO tmpTcId
+                       MOVE tc_nom(idxTopClient2) TO tmpTcNom
+                       MOVE tc_prenom(idxTopClient2) TO tmpTcPrenom
+                       MOVE tc_pts(idxTopClient2) TO tmpTcPts
+                       MOVE tc_id(idxTopClient2 + 1)
+                           TO tc_id(idxTopClient2)
+                       MOVE tc_nom(idxTopClient2 + 1)
+                           TO tc_nom(idxTopClient2)
+                       MOVE tc_prenom(idxTopClient2 + 1)
+                           TO tc_prenom(idxTopClient2)
+                       MOVE tc_pts(idxTopClient2 + 1)
+                           TO tc_pts(idxTopClient2)
+                       MOVE tmpTcId TO tc_id(idxTopClient2 + 1)
+                       MOVE tmpTcNom TO tc_nom(idxTopClient2 + 1)
+                       MOVE tmpTcPrenom TO tc_prenom(idxTopClient2 + 1)
+                       MOVE tmpTcPts TO tc_pts(idxTopClient2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           DISPLAY "======= TOP CLIENTS FIDELITE ======="
+           PERFORM VARYING idxTopClient FROM 1 BY 1
+                   UNTIL idxTopClient > nbTopClients OR
+                         idxTopClient > nbTopClientsDemande
+               DISPLAY idxTopClient, " - ", tc_prenom(idxTopClient),
+                   " ", tc_nom(idxTopClient), " : ",
+                   tc_pts(idxTopClient), " points"
+           END-PERFORM
+           DISPLAY "=====================================".
 
            MODIFIER_INFO_CLIENT.
            OPEN INPUT fclients
            MOVE 0 TO testNomClient
            MOVE 0 TO fichierFin
            MOVE 0 TO idClient
-           DISPLAY"Entrez le nom : "
-           ACCEPT cl_nom
-           DISPLAY "Entrez le prénom : "
-           ACCEPT cl_prenom
+           DISPLAY "Chercher par nom/prénom (1), téléphone (2) "
+           DISPLAY "ou email (3) ?"
+           ACCEPT choixRechercheClient
+           EVALUATE choixRechercheClient
+               WHEN 2
+                   DISPLAY "Entrez le téléphone : "
+                   ACCEPT cl_tel
+               WHEN 3
+                   DISPLAY "Entrez l'email : "
+                   ACCEPT cl_mail
+               WHEN OTHER
+                   DISPLAY"Entrez le nom : "
+                   ACCEPT cl_nom
+                   DISPLAY "Entrez le prénom : "
+                   ACCEPT cl_prenom
+           END-EVALUATE
            PERFORM WITH TEST AFTER UNTIL fichierFin=1
                READ fclients NEXT
                AT END MOVE 1 TO fichierFin
                NOT AT END
-               IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
-                  MOVE fc_id TO idClient
-               END-IF
+               MOVE cr_fclients TO statutFichierOp
+               MOVE "LECTURE CLIENT" TO statutFichierLibelle
+               PERFORM VERIFIER_STATUT_FICHIER
+               EVALUATE choixRechercheClient
+                   WHEN 2
+                       IF fc_tel = cl_tel THEN
+                          MOVE fc_id TO idClient
+                       END-IF
+                   WHEN 3
+                       IF fc_mail = cl_mail THEN
+                          MOVE fc_id TO idClient
+                       END-IF
+                   WHEN OTHER
+                       IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
+                          MOVE fc_id TO idClient
+                       END-IF
+               END-EVALUATE
                END-READ
            END-PERFORM
            close fclients.
+
+           *>On propose en plus de corriger le nom/prénom, avec la
+           *>même vérification de doublon qu'à la création du client
+           MOVE 0 TO choixModifNom
+           DISPLAY "Corriger le nom/prénom (1) ou le conserver (2) ?"
+           ACCEPT choixModifNom
+           IF choixModifNom = 1 THEN
+               DISPLAY "Entrez le nouveau nom : "
+               ACCEPT nouveauNom
+               DISPLAY "Entrez le nouveau prénom : "
+               ACCEPT nouveauPrenom
+               MOVE 0 TO testNomClient
+               MOVE 0 TO fichierFin
+               OPEN INPUT fclients
+               PERFORM WITH TEST AFTER UNTIL fichierFin=1
+                   READ fclients NEXT
+                   AT END MOVE 1 TO fichierFin
+                   NOT AT END
+                   MOVE cr_fclients TO statutFichierOp
+                   MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+                   IF fc_nom = nouveauNom AND
+                      fc_prenom = nouveauPrenom AND
+                      fc_id NOT = idClient THEN
+                       MOVE 1 TO testNomClient
+                   END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE fclients
+           END-IF
+
            OPEN I-O fclients
             MOVE idClient TO fc_id
             READ fclients KEY IS fc_id
                 INVALID KEY DISPLAY "Ce client n'existe pas"
+                   MOVE cr_fclients TO statutFichierOp
+                   MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
                 NOT INVALID KEY
-                   DISPLAY "Entrez le nouveau numéro de téléphone"
-                   ACCEPT cl_tel
-                   DISPLAY "Entrez le nouveau mail"
-                   ACCEPT cl_mail
-                   DISPLAY "Entrez le nombre de points de fidélité"
-                   ACCEPT cl_ptsFidelite
+                   MOVE cr_fclients TO statutFichierOp
+                   MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+                   IF choixModifNom = 1 THEN
+                       IF testNomClient = 1 THEN
+                          DISPLAY "Ce nom/prénom existe déjà"
+                       ELSE
+                          MOVE nouveauNom TO fc_nom
+                          MOVE nouveauPrenom TO fc_prenom
+                       END-IF
+                   END-IF
+                   MOVE 0 TO telValide
+                   PERFORM WITH TEST AFTER UNTIL telValide = 1
+                       DISPLAY "Entrez le nouveau telephone"
+                       ACCEPT cl_tel
+                       PERFORM VERIF_FORMAT_TEL
+                   END-PERFORM
+                   MOVE 0 TO mailValide
+                   PERFORM WITH TEST AFTER UNTIL mailValide = 1
+                       DISPLAY "Entrez le nouveau mail"
+                       ACCEPT cl_mail
+                       PERFORM VERIF_FORMAT_MAIL
+                   END-PERFORM
+                   *>Les points de fidélité sont normalement tenus à
+                   *>jour automatiquement par CUMULER_POINTS_FIDELITE
+                   *>et RETOUR_VENTE ; on ne les touche ici que si le
+                   *>gérant/employé demande explicitement une
+                   *>correction, pour ne pas écraser le solde accumulé
+                   *>à chaque simple mise à jour de coordonnées
+                   MOVE 0 TO choixModifPts
+                   DISPLAY "Corriger le solde de points de fidélité ",
+                       "(1) ou le conserver (2) ?"
+                   ACCEPT choixModifPts
+                   IF choixModifPts = 1 THEN
+                       DISPLAY "Entrez le nombre de points de ",
+                           "fidélité"
+                       ACCEPT cl_ptsFidelite
+                       MOVE cl_ptsFidelite TO fc_ptsFidelite
+                   END-IF
                    MOVE cl_tel TO fc_tel
                    MOVE cl_mail TO fc_mail
-                   MOVE cl_ptsFidelite TO fc_ptsFidelite
                    REWRITE tamp_fclient
                      INVALID KEY DISPLAY "Erreur de réécriture"
                      NOT INVALID KEY DISPLAY "La modification est faite"
                    END-REWRITE
+                   MOVE cr_fclients TO statutFichierOp
+                   MOVE "MAJ CLIENT" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
                 END-READ
             CLOSE fclients.
