@@ -1,36 +1,534 @@
-           ENREGISTRER_VENTE.
-           PERFORM WITH TEST AFTER UNTIL trouveVente = 1
-                        DISPLAY "Entrez le nom du comic acheté :"
-                        ACCEPT nomComicVente
-                        PERFORM VERIF_NOM_COMIC
-           END-PERFORM
-           PERFORM WITH TEST AFTER UNTIL VerifClient = 1
-                        DISPLAY "Entrez l'id du client acheteur :"
-                        ACCEPT idVerifClient
-                        PERFORM VERIF_ID_CLIENT
-           END-PERFORM
-           DISPLAY "Entrez la date d'achat"
-           ACCEPT fv_dateVente
-
-
-           DISPLAY "VENTE".
-
-           VERIF_NOM_COMIC.
-                MOVE 0 TO trouveVente
-                OPEN INPUT finventaire
-                MOVE titreRef TO fi_titre
-                READ finventaire
-                INVALID KEY MOVE 0 TO trouveVente
-                NOT INVALID KEY MOVE 1 TO trouveVente
-                END-READ
-                CLOSE finventaire.
-
-           VERIF_ID_CLIENT.
-               MOVE idVerifClient TO fc_id
-               OPEN INPUT fclients
-               READ fclients
-               KEY IS fc_id
-               INVALID KEY MOVE 0 TO VerifClient
-               NOT INVALID KEY MOVE 1 TO VerifClient
-               END-READ
-               CLOSE fclients.
+           *>Cette méthode enregistre une vente : elle vérifie le
+           *>comic et le client, décrémente le stock en inventaire et
+           *>écrit la vente dans le fichier
+           ENREGISTRER_VENTE.
+           PERFORM WITH TEST AFTER UNTIL trouveVente = 1
+                        DISPLAY "Entrez le nom du comic vendu :"
+                        ACCEPT nomComicVente
+                        PERFORM VERIF_NOM_COMIC
+           END-PERFORM
+           PERFORM WITH TEST AFTER UNTIL VerifClient = 1
+                        DISPLAY "Entrez l'id du client acheteur :"
+                        ACCEPT idVerifClient
+                        PERFORM VERIF_ID_CLIENT
+           END-PERFORM
+
+           *>Demande à l'utilisateur le nombre d'exemplaires vendus
+           *>(une vente peut porter sur plusieurs exemplaires)
+           PERFORM WITH TEST AFTER UNTIL fv_quantite > 0
+               DISPLAY "Entrez la quantite vendue"
+               ACCEPT fv_quantite
+           END-PERFORM
+
+           *>On décrémente le stock du comic vendu, en refusant la
+           *>vente si le stock est insuffisant
+           MOVE 0 TO venteAutorisee
+           OPEN I-O finventaire
+           MOVE nomComicVente TO fi_titre
+           READ finventaire KEY IS fi_titre
+               INVALID KEY
+                   DISPLAY "Erreur, ce comic n'existe plus"
+                   MOVE cr_finventaire TO statutFichierOp
+                   MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+               NOT INVALID KEY
+                   MOVE cr_finventaire TO statutFichierOp
+                   MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+                   IF fi_quantite < fv_quantite
+                   THEN DISPLAY "Stock insuffisant, vente impossible"
+                   ELSE
+                       SUBTRACT fv_quantite FROM fi_quantite
+                       MOVE fi_prix TO fv_prixVente
+                       REWRITE tamp_finventaire
+                        INVALID KEY DISPLAY "Erreur de maj du stock"
+                        NOT INVALID KEY MOVE 1 TO venteAutorisee
+                       END-REWRITE
+                       MOVE cr_finventaire TO statutFichierOp
+                       MOVE "MAJ STOCK VENTE" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                   END-IF
+           END-READ
+           CLOSE finventaire
+
+           *>La vente n'est enregistrée que si le stock a bien été
+           *>décrémenté
+           IF venteAutorisee = 1 THEN
+               *>L'id de la vente est attribué automatiquement à
+               *>partir du compteur des ventes
+               MOVE "VENTE" TO cptCle
+               PERFORM PROCHAIN_ID_COMPTEUR
+               MOVE cptValeur TO idVente
+               DISPLAY "Id de la vente attribué : ", idVente
+
+               MOVE 0 TO dateValide
+               PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                   DISPLAY "Entrez la date de vente (jj/mm/aaaa)"
+                   ACCEPT dateSaisie
+                   PERFORM VALIDER_FORMAT_DATE
+                   IF dateValide = 0 THEN
+                       DISPLAY "Format invalide, attendu jj/mm/aaaa"
+                   END-IF
+               END-PERFORM
+               PERFORM CONVERTIR_DATE_TRI
+               MOVE dateTri TO fv_dateVente
+
+               MOVE idVente TO fv_id
+               MOVE 0 TO fv_statut
+               MOVE nomComicVente TO fv_titreComics
+               MOVE idVerifClient TO fv_client
+
+               OPEN I-O fventes
+               WRITE tamp_fvente
+               END-WRITE
+               MOVE cr_fventes TO statutFichierOp
+               MOVE "ECRITURE VENTE" TO statutFichierLibelle
+               PERFORM VERIFIER_STATUT_FICHIER
+               CLOSE fventes
+
+               PERFORM CUMULER_POINTS_FIDELITE
+               PERFORM IMPRIMER_RECU
+           END-IF.
+
+           *>Cette méthode vérifie que le comic dont le nom est rentré
+           *>par l'utilisateur existe bien dans l'inventaire
+           VERIF_NOM_COMIC.
+                MOVE 0 TO trouveVente
+                OPEN INPUT finventaire
+                MOVE nomComicVente TO fi_titre
+                READ finventaire
+                INVALID KEY MOVE 0 TO trouveVente
+                NOT INVALID KEY MOVE 1 TO trouveVente
+                END-READ
+                MOVE cr_finventaire TO statutFichierOp
+                MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                PERFORM VERIFIER_STATUT_FICHIER
+                CLOSE finventaire.
+
+           *>Cette méthode vérifie que l'id du client rentré par
+           *>l'utilisateur correspond bien à un client du fichier
+           VERIF_ID_CLIENT.
+               MOVE idVerifClient TO fc_id
+               OPEN INPUT fclients
+               READ fclients
+               KEY IS fc_id
+               INVALID KEY MOVE 0 TO VerifClient
+               NOT INVALID KEY MOVE 1 TO VerifClient
+               END-READ
+               MOVE cr_fclients TO statutFichierOp
+               MOVE "LECTURE CLIENT" TO statutFichierLibelle
+               PERFORM VERIFIER_STATUT_FICHIER
+               CLOSE fclients.
+
+           *>Cette méthode crédite automatiquement les points de
+           *>fidélité du client (1 point par unité monétaire dépensée)
+           *>sur le fichier fclients, à la place d'une saisie manuelle
+           CUMULER_POINTS_FIDELITE.
+               COMPUTE venteMontantTotal = fv_prixVente * fv_quantite
+               MOVE venteMontantTotal TO pointsGagnes
+               MOVE fv_client TO fc_id
+               OPEN I-O fclients
+               READ fclients KEY IS fc_id
+                   INVALID KEY
+                       DISPLAY "Client introuvable pour les points"
+                       MOVE "CLIENT INCONNU" TO recuNomClient
+                       MOVE " " TO recuPrenomClient
+                       MOVE 0 TO recuSoldePoints
+                       MOVE cr_fclients TO statutFichierOp
+                       MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                   NOT INVALID KEY
+                       MOVE cr_fclients TO statutFichierOp
+                       MOVE "LECTURE CLIENT" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                       ADD pointsGagnes TO fc_ptsFidelite
+                           ON SIZE ERROR
+                               DISPLAY "Solde de points hors limite, "
+                               DISPLAY "plafonne a 999999"
+                               MOVE 999999 TO fc_ptsFidelite
+                       END-ADD
+                       REWRITE tamp_fclient
+                          INVALID KEY
+                              DISPLAY "Erreur de maj des points"
+                          NOT INVALID KEY
+                              DISPLAY "Nouveau solde de points : ",
+                                  fc_ptsFidelite
+                       END-REWRITE
+                       MOVE cr_fclients TO statutFichierOp
+                       MOVE "MAJ POINTS FIDELITE"
+                           TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                       *>On garde le nom et le nouveau solde du client
+                       *>de côté pour les imprimer sur le reçu
+                       MOVE fc_nom TO recuNomClient
+                       MOVE fc_prenom TO recuPrenomClient
+                       MOVE fc_ptsFidelite TO recuSoldePoints
+               END-READ
+               CLOSE fclients.
+
+           *>Cette méthode imprime le reçu de la vente qui vient
+           *>d'être enregistrée, à l'écran, une fois le stock décrémenté
+           *>et les points de fidélité crédités
+           IMPRIMER_RECU.
+               COMPUTE venteMontantTotal = fv_prixVente * fv_quantite
+               DISPLAY "----------------------------------"
+               DISPLAY "RECU DE VENTE"
+               DISPLAY "Date : ", fv_dateVente
+               DISPLAY "Comic : ", fv_titreComics
+               DISPLAY "Prix unitaire : ", fv_prixVente
+               DISPLAY "Quantite : ", fv_quantite
+               DISPLAY "Total : ", venteMontantTotal
+               DISPLAY "Client : ", recuPrenomClient, " ",
+                   recuNomClient
+               DISPLAY "Nouveau solde de points : ", recuSoldePoints
+               DISPLAY "----------------------------------".
+
+           *>Cette méthode liste les ventes réalisées sur une date
+           *>précise ou sur une période, en lisant fventes sur la clé
+           *>alternative fv_dateVente
+           HISTORIQUE_VENTES.
+               DISPLAY "Une date précise (1) ou une période (2) ?"
+               ACCEPT choixPeriode
+               EVALUATE choixPeriode
+                   WHEN 1
+                       MOVE 0 TO dateValide
+                       PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                           DISPLAY "Entrez la date recherchée ",
+                               "(jj/mm/aaaa)"
+                           ACCEPT dateSaisie
+                           PERFORM VALIDER_FORMAT_DATE
+                           IF dateValide = 0 THEN
+                               DISPLAY "Format invalide, attendu ",
+                                   "jj/mm/aaaa"
+                           END-IF
+                       END-PERFORM
+                       PERFORM CONVERTIR_DATE_TRI
+                       MOVE dateTri TO dateDebut
+                       MOVE dateTri TO dateFin
+                   WHEN 2
+                       MOVE 0 TO dateValide
+                       PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                           DISPLAY "Entrez la date de début ",
+                               "(jj/mm/aaaa)"
+                           ACCEPT dateSaisie
+                           PERFORM VALIDER_FORMAT_DATE
+                           IF dateValide = 0 THEN
+                               DISPLAY "Format invalide, attendu ",
+                                   "jj/mm/aaaa"
+                           END-IF
+                       END-PERFORM
+                       PERFORM CONVERTIR_DATE_TRI
+                       MOVE dateTri TO dateDebut
+                       MOVE 0 TO dateValide
+                       PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                           DISPLAY "Entrez la date de fin (jj/mm/aaaa)"
+                           ACCEPT dateSaisie
+                           PERFORM VALIDER_FORMAT_DATE
+                           IF dateValide = 0 THEN
+                               DISPLAY "Format invalide, attendu ",
+                                   "jj/mm/aaaa"
+                           END-IF
+                       END-PERFORM
+                       PERFORM CONVERTIR_DATE_TRI
+                       MOVE dateTri TO dateFin
+                   WHEN OTHER
+                       DISPLAY "Choix invalide"
+               END-EVALUATE
+
+               IF choixPeriode = 1 OR choixPeriode = 2 THEN
+                   OPEN INPUT fventes
+                   MOVE 1 TO Wfin
+                   MOVE dateDebut TO fv_dateVente
+                   START fventes KEY IS NOT LESS THAN fv_dateVente
+                       INVALID KEY
+                           DISPLAY "Aucune vente sur cette periode"
+                           MOVE 0 TO Wfin
+                       NOT INVALID KEY
+                           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                               READ fventes NEXT
+                               AT END MOVE 0 TO Wfin
+                               NOT AT END
+                                   MOVE cr_fventes TO statutFichierOp
+                                   MOVE "LECTURE VENTE"
+                                       TO statutFichierLibelle
+                                   PERFORM VERIFIER_STATUT_FICHIER
+                                   IF fv_dateVente > dateFin THEN
+                                       MOVE 0 TO Wfin
+                                   ELSE
+                                       DISPLAY "Date : ", fv_dateVente
+                                       DISPLAY "Titre : ",
+                                           fv_titreComics
+                                       DISPLAY "Prix : ", fv_prixVente
+                                       DISPLAY "Quantite : ",
+                                           fv_quantite
+                                       DISPLAY "Client : ", fv_client
+                                       DISPLAY "-----------------------"
+                                   END-IF
+                               END-READ
+                           END-PERFORM
+                   END-START
+                   CLOSE fventes
+               END-IF.
+
+           *>Cette méthode enregistre une commande client (fv_statut
+           *>= 1, "en attente") pour un comic actuellement en rupture
+           *>de stock, sans toucher tout de suite à l'inventaire
+           ENREGISTRER_COMMANDE.
+               PERFORM WITH TEST AFTER UNTIL trouveVente = 1
+                   DISPLAY "Entrez le nom du comic à commander :"
+                   ACCEPT nomComicVente
+                   PERFORM VERIF_NOM_COMIC
+               END-PERFORM
+               PERFORM WITH TEST AFTER UNTIL VerifClient = 1
+                   DISPLAY "Entrez l'id du client :"
+                   ACCEPT idVerifClient
+                   PERFORM VERIF_ID_CLIENT
+               END-PERFORM
+               PERFORM WITH TEST AFTER UNTIL fv_quantite > 0
+                   DISPLAY "Entrez la quantite commandee"
+                   ACCEPT fv_quantite
+               END-PERFORM
+
+               MOVE 0 TO commandeAutorisee
+               OPEN INPUT finventaire
+               MOVE nomComicVente TO fi_titre
+               READ finventaire KEY IS fi_titre
+                   INVALID KEY
+                       DISPLAY "Erreur, ce comic n'existe plus"
+                       MOVE cr_finventaire TO statutFichierOp
+                       MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                   NOT INVALID KEY
+                       MOVE cr_finventaire TO statutFichierOp
+                       MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                       IF fi_quantite > 0 THEN
+                           DISPLAY "Ce comic est en stock,"
+                           DISPLAY "utilisez plutôt une vente directe"
+                       ELSE
+                           MOVE fi_prix TO fv_prixVente
+                           MOVE 1 TO commandeAutorisee
+                       END-IF
+               END-READ
+               CLOSE finventaire
+
+               IF commandeAutorisee = 1 THEN
+                   *>L'id de la commande est attribué automatiquement
+                   *>à partir du compteur des ventes
+                   MOVE "VENTE" TO cptCle
+                   PERFORM PROCHAIN_ID_COMPTEUR
+                   MOVE cptValeur TO idVente
+                   DISPLAY "Id de la commande attribué : ", idVente
+
+                   MOVE 0 TO dateValide
+                   PERFORM WITH TEST AFTER UNTIL dateValide = 1
+                       DISPLAY "Entrez la date de la commande ",
+                           "(jj/mm/aaaa)"
+                       ACCEPT dateSaisie
+                       PERFORM VALIDER_FORMAT_DATE
+                       IF dateValide = 0 THEN
+                           DISPLAY "Format invalide, attendu jj/mm/aaaa"
+                       END-IF
+                   END-PERFORM
+                   PERFORM CONVERTIR_DATE_TRI
+                   MOVE dateTri TO fv_dateVente
+
+                   MOVE idVente TO fv_id
+                   MOVE 1 TO fv_statut
+                   MOVE nomComicVente TO fv_titreComics
+                   MOVE idVerifClient TO fv_client
+
+                   OPEN I-O fventes
+                   WRITE tamp_fvente
+                   END-WRITE
+                   MOVE cr_fventes TO statutFichierOp
+                   MOVE "ECRITURE COMMANDE" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+                   CLOSE fventes
+
+                   DISPLAY "Commande enregistree, en attente de reappro"
+               END-IF.
+
+           *>Cette méthode honore une commande en attente (fv_statut
+           *>= 1) : elle prélève un exemplaire du réapprovisionnement
+           *>reçu en inventaire et passe la commande à fv_statut = 2
+           *>("honorée")
+           HONORER_COMMANDE.
+               DISPLAY "Entrez l'id de la commande à honorer"
+               ACCEPT idVente
+               MOVE idVente TO fv_id
+               MOVE 1 TO fv_statut
+               OPEN I-O fventes
+               READ fventes
+                   INVALID KEY
+                       DISPLAY "Commande introuvable"
+                       MOVE cr_fventes TO statutFichierOp
+                       MOVE "LECTURE VENTE" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                   NOT INVALID KEY
+                       MOVE cr_fventes TO statutFichierOp
+                       MOVE "LECTURE VENTE" TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                       OPEN I-O finventaire
+                       MOVE fv_titreComics TO fi_titre
+                       READ finventaire KEY IS fi_titre
+                           INVALID KEY
+                               DISPLAY "Comic introuvable en inventaire"
+                               MOVE cr_finventaire TO statutFichierOp
+                               MOVE "LECTURE REFERENCE"
+                                   TO statutFichierLibelle
+                               PERFORM VERIFIER_STATUT_FICHIER
+                           NOT INVALID KEY
+                               MOVE cr_finventaire TO statutFichierOp
+                               MOVE "LECTURE REFERENCE"
+                                   TO statutFichierLibelle
+                               PERFORM VERIFIER_STATUT_FICHIER
+                               IF fi_quantite < fv_quantite THEN
+                                   DISPLAY "Toujours en rupture,"
+                                   DISPLAY "réapprovisionnement requis"
+                               ELSE
+                                   SUBTRACT fv_quantite FROM fi_quantite
+                                   REWRITE tamp_finventaire
+                                    INVALID KEY
+                                     DISPLAY "Erreur de maj du stock"
+                                    NOT INVALID KEY
+                                       DELETE fventes
+                                       MOVE 2 TO fv_statut
+                                       WRITE tamp_fvente
+                                       MOVE cr_fventes
+                                           TO statutFichierOp
+                                       MOVE "MAJ COMMANDE"
+                                           TO statutFichierLibelle
+                                       PERFORM VERIFIER_STATUT_FICHIER
+                                       DISPLAY "Commande honoree"
+                                   END-REWRITE
+                                   MOVE cr_finventaire
+                                       TO statutFichierOp
+                                   MOVE "MAJ STOCK REAPPRO"
+                                       TO statutFichierLibelle
+                                   PERFORM VERIFIER_STATUT_FICHIER
+                               END-IF
+                       END-READ
+                       CLOSE finventaire
+               END-READ
+               CLOSE fventes.
+
+           *>Cette méthode enregistre le retour d'une vente déjà
+           *>enregistrée (fv_statut = 0) : elle repasse le stock à la
+           *>hausse, reprend les points de fidélité crédités sur cette
+           *>vente, puis marque la vente comme remboursée (fv_statut=3)
+           RETOUR_VENTE.
+               DISPLAY "Entrez l'id de la vente à rembourser"
+               ACCEPT idVente
+               OPEN I-O fventes
+               *>fv_cle est composée de fv_id et fv_statut : une vente
+               *>peut avoir été enregistrée directement (statut 0) ou
+               *>être une commande honorée (statut 2), les deux étant
+               *>des ventes effectives et donc remboursables ; on
+               *>essaie donc les deux statuts avant de conclure que la
+               *>vente est introuvable
+               MOVE 0 TO trouveIdVente
+               MOVE idVente TO fv_id
+               MOVE 0 TO fv_statut
+               READ fventes
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE 1 TO trouveIdVente
+               END-READ
+               *>Le statut 0 est le cas le plus courant ; si ce
+               *>premier essai échoue, on retente au statut 2 sans
+               *>encore signaler d'erreur de lecture, pour ne pas
+               *>afficher un faux "introuvable" avant même d'avoir
+               *>essayé la commande honorée
+               IF trouveIdVente = 1 THEN
+                   MOVE cr_fventes TO statutFichierOp
+                   MOVE "LECTURE VENTE" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+               ELSE
+                   MOVE idVente TO fv_id
+                   MOVE 2 TO fv_statut
+                   READ fventes
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY MOVE 1 TO trouveIdVente
+                   END-READ
+                   MOVE cr_fventes TO statutFichierOp
+                   MOVE "LECTURE VENTE" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
+               END-IF
+               IF trouveIdVente = 0 THEN
+                       DISPLAY "Vente introuvable"
+               ELSE
+                       OPEN I-O finventaire
+                       MOVE fv_titreComics TO fi_titre
+                       READ finventaire KEY IS fi_titre
+                           INVALID KEY
+                               DISPLAY "Comic introuvable en inventaire"
+                               MOVE cr_finventaire TO statutFichierOp
+                               MOVE "LECTURE REFERENCE"
+                                   TO statutFichierLibelle
+                               PERFORM VERIFIER_STATUT_FICHIER
+                           NOT INVALID KEY
+                               MOVE cr_finventaire TO statutFichierOp
+                               MOVE "LECTURE REFERENCE"
+                                   TO statutFichierLibelle
+                               PERFORM VERIFIER_STATUT_FICHIER
+                               ADD fv_quantite TO fi_quantite
+                               REWRITE tamp_finventaire
+                                INVALID KEY
+                                 DISPLAY "Erreur de maj du stock"
+                                NOT INVALID KEY
+                                   MOVE cr_finventaire
+                                       TO statutFichierOp
+                                   MOVE "MAJ STOCK RETOUR"
+                                       TO statutFichierLibelle
+                                   PERFORM VERIFIER_STATUT_FICHIER
+                                   COMPUTE venteMontantTotal =
+                                       fv_prixVente * fv_quantite
+                                   MOVE venteMontantTotal
+                                       TO pointsGagnes
+                                   MOVE fv_client TO fc_id
+                                   OPEN I-O fclients
+                                   READ fclients KEY IS fc_id
+                                       INVALID KEY
+                                        DISPLAY "Client introuvable"
+                                        MOVE cr_fclients
+                                            TO statutFichierOp
+                                        MOVE "LECTURE CLIENT"
+                                            TO statutFichierLibelle
+                                        PERFORM VERIFIER_STATUT_FICHIER
+                                       NOT INVALID KEY
+                                        MOVE cr_fclients
+                                            TO statutFichierOp
+                                        MOVE "LECTURE CLIENT"
+                                            TO statutFichierLibelle
+                                        PERFORM VERIFIER_STATUT_FICHIER
+                                        SUBTRACT pointsGagnes
+                                            FROM fc_ptsFidelite
+                                            ON SIZE ERROR
+                                             DISPLAY
+                                              "Solde de points "
+                                              "insuffisant, mis a 0"
+                                             MOVE 0 TO fc_ptsFidelite
+                                        END-SUBTRACT
+                                        REWRITE tamp_fclient
+                                        END-REWRITE
+                                        MOVE cr_fclients
+                                            TO statutFichierOp
+                                        MOVE "REPRISE POINTS"
+                                            TO statutFichierLibelle
+                                        PERFORM VERIFIER_STATUT_FICHIER
+                                   END-READ
+                                   CLOSE fclients
+
+                                   DELETE fventes
+                                   MOVE 3 TO fv_statut
+                                   WRITE tamp_fvente
+                                   MOVE cr_fventes TO statutFichierOp
+                                   MOVE "MAJ RETOUR VENTE"
+                                       TO statutFichierLibelle
+                                   PERFORM VERIFIER_STATUT_FICHIER
+                                   DISPLAY "Vente remboursee"
+                               END-REWRITE
+                       END-READ
+                       CLOSE finventaire
+               END-IF
+               CLOSE fventes.
