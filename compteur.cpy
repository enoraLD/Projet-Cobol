@@ -0,0 +1,26 @@
+        *>Cette méthode attribue le prochain identifiant disponible
+        *>pour la clé de compteur demandée (cptCle), en tenant à jour
+        *>un enregistrement par clé dans le fichier des compteurs, à
+        *>la place d'une saisie manuelle de l'identifiant
+        PROCHAIN_ID_COMPTEUR.
+                OPEN I-O fcompteurs
+                MOVE cptCle TO co_cle
+                READ fcompteurs
+                    INVALID KEY
+                        MOVE 1 TO co_valeur
+                        MOVE cptCle TO co_cle
+                        WRITE tamp_fcompteur
+                        END-WRITE
+                        MOVE cr_fcompteurs TO statutFichierOp
+                        MOVE "ECRITURE COMPTEUR" TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    NOT INVALID KEY
+                        ADD 1 TO co_valeur
+                        REWRITE tamp_fcompteur
+                        END-REWRITE
+                        MOVE cr_fcompteurs TO statutFichierOp
+                        MOVE "MAJ COMPTEUR" TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                END-READ
+                MOVE co_valeur TO cptValeur
+                CLOSE fcompteurs.
