@@ -1,15 +1,13 @@
         *>Methode qui ajoute une nouvelle référence (d'un comics) dans
         *>l'inventaire de la boutique
         AJOUTER_REFERENCE.
-                *>On demande à l'utilisateur de rentrer l'id de la réf
-                PERFORM WITH TEST AFTER UNTIL trouve=0
-                        DISPLAY "Entrez un identifiant"
-                        ACCEPT idRef
-                        *>On vérifie que l'identifiant rentré par 
-                        *>l'utilisateur n'existe pas déjà dans 
-                        *>le fichier
-                        PERFORM VERIF_ID_REF
-                END-PERFORM
+                *>L'id de la référence est attribué automatiquement à
+                *>partir du compteur des références, partagé avec
+                *>l'ajout de référence déclenché depuis un achat
+                MOVE "REF" TO cptCle
+                PERFORM PROCHAIN_ID_COMPTEUR
+                MOVE cptValeur TO idRef
+                DISPLAY "Identifiant de référence attribué : ", idRef
 
                 *>On demande à l'utilisateur de rentrer le titre du
                 *>comic à ajouter au fichier
@@ -47,23 +45,12 @@
                 OPEN I-O finventaire
                 WRITE tamp_finventaire
                 END-WRITE
+                MOVE cr_finventaire TO statutFichierOp
+                MOVE "ECRITURE REFERENCE" TO statutFichierLibelle
+                PERFORM VERIFIER_STATUT_FICHIER
                 CLOSE finventaire.
 
-        *>Cette méthode vérifie que l'id donné est déjà attribué ou non
-        *>à une référence dans l'inventaire
-        VERIF_ID_REF.
-                MOVE 0 TO trouve
-                OPEN INPUT finventaire
-                MOVE idRef TO fi_id
-                READ finventaire
-                *>L'id existe déjà
-                INVALID KEY MOVE 0 TO trouve
-                *>L'id n'existe pas déjà
-                NOT INVALID KEY MOVE 1 TO trouve
-                END-READ
-                CLOSE finventaire.
-
-        *>Cette méthode vérifie que le titre donné est déjà attribué ou 
+        *>Cette méthode vérifie que le titre donné est déjà attribué ou
         *>non à une référence dans l'inventaire
         VERIF_TITRE_REF.
                 MOVE 0 TO trouve
@@ -75,6 +62,9 @@
                 *>Le titre n'existe pas déjà
                 NOT INVALID KEY MOVE 1 TO trouve
                 END-READ
+                MOVE cr_finventaire TO statutFichierOp
+                MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                PERFORM VERIFIER_STATUT_FICHIER
                 CLOSE finventaire.
         
         *>Cette méthode supprime la référence du comic dont le titre
@@ -88,10 +78,21 @@
                 *>le titre du comic
                 READ finventaire KEY IS fi_titre
                 *>Le comic n'est pas trouvé dans le fichier
-                INVALID KEY DISPLAY "Ce comic n'existe pas"
+                INVALID KEY
+                    DISPLAY "Ce comic n'existe pas"
+                    MOVE cr_finventaire TO statutFichierOp
+                    MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                    PERFORM VERIFIER_STATUT_FICHIER
                 *>Le comic est trouvé alors on le supprime
-                NOT INVALID KEY DELETE finventaire
-                DISPLAY "Suppression effectuée"
+                NOT INVALID KEY
+                    MOVE cr_finventaire TO statutFichierOp
+                    MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                    PERFORM VERIFIER_STATUT_FICHIER
+                    DELETE finventaire
+                    MOVE cr_finventaire TO statutFichierOp
+                    MOVE "SUPPRESSION REFERENCE" TO statutFichierLibelle
+                    PERFORM VERIFIER_STATUT_FICHIER
+                    DISPLAY "Suppression effectuée"
                 END-READ
                 CLOSE finventaire.
 
@@ -105,23 +106,65 @@
                 EVALUATE choixRechercheC
                 *>Recherche selon le titre du comic
                 WHEN 1
-                   DISPLAY "Entrez le titre du comic cherché"
-                   ACCEPT titreRef
-                   OPEN INPUT finventaire
-                   MOVE titreRef TO fi_titre
-                   *>Recherche directe sur la clé principale
-                   READ finventaire
-                   *>Le comic n'existe pas dans le fichier
+                   DISPLAY "Recherche exacte (1) ou partielle (2) ?"
+                   ACCEPT choixRechercheTitre
+                   IF choixRechercheTitre = 2 THEN
+                       DISPLAY "Entrez tout ou partie du titre cherché"
+                       ACCEPT titreRecherchePartiel
+                       PERFORM CALCULER_LONGUEUR_PARTIEL
+                       OPEN INPUT finventaire
+                       MOVE 1 TO Wfin
+                       MOVE 0 TO trouve
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                           READ finventaire NEXT
+                           AT END MOVE 0 TO Wfin
+                           NOT AT END
+                               MOVE cr_finventaire TO statutFichierOp
+                               MOVE "LECTURE REFERENCE"
+                                   TO statutFichierLibelle
+                               PERFORM VERIFIER_STATUT_FICHIER
+                               PERFORM CHERCHER_SOUS_TITRE
+                               IF correspondPartiel = 1 THEN
+                                   MOVE 1 TO trouve
+                                   DISPLAY "Titre du comic : ", fi_titre
+                                   DISPLAY "Auteur du comic : ",
+                                       fi_auteur
+                                   DISPLAY "Quantité en stock : ",
+                                       fi_quantite
+                                   DISPLAY "Prix du comic : ", fi_prix
+                                   DISPLAY "---------------------------"
+                               END-IF
+                       END-PERFORM
+                       IF trouve = 0 THEN
+                           DISPLAY "Aucun titre ne correspond"
+                       END-IF
+                   ELSE
+                       DISPLAY "Entrez le titre du comic cherché"
+                       ACCEPT titreRef
+                       OPEN INPUT finventaire
+                       MOVE titreRef TO fi_titre
+                       *>Recherche directe sur la clé principale
+                       READ finventaire
+                       *>Le comic n'existe pas dans le fichier
            INVALID KEY DISPLAY "Ce comic n'existe pas dans l'inventaire"
-                   *>Le comic existe dans le fichier
-                   NOT INVALID KEY
-                   *>Affichage des informations liées au comic
-                   DISPLAY "Titre du comic : ", fi_titre
-                   DISPLAY "Auteur du comic : ", fi_auteur
+                       MOVE cr_finventaire TO statutFichierOp
+                       MOVE "LECTURE REFERENCE"
+                           TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                       *>Le comic existe dans le fichier
+                       NOT INVALID KEY
+                       MOVE cr_finventaire TO statutFichierOp
+                       MOVE "LECTURE REFERENCE"
+                           TO statutFichierLibelle
+                       PERFORM VERIFIER_STATUT_FICHIER
+                       *>Affichage des informations liées au comic
+                       DISPLAY "Titre du comic : ", fi_titre
+                       DISPLAY "Auteur du comic : ", fi_auteur
                DISPLAY "Quantité disponible en stock : ", fi_quantite
-                   DISPLAY "Prix du comic : ", fi_prix
-                   DISPLAY "---------------------------"
-                   END-READ
+                       DISPLAY "Prix du comic : ", fi_prix
+                       DISPLAY "---------------------------"
+                       END-READ
+                   END-IF
                 *>Recherche selon le nom de l'auteur
                 WHEN 2
                    MOVE 1 TO Wfin
@@ -141,6 +184,10 @@
                          *>Fin de la zone
                          AT END MOVE 0 TO Wfin
                          NOT AT END
+                         MOVE cr_finventaire TO statutFichierOp
+                         MOVE "LECTURE REFERENCE"
+                             TO statutFichierLibelle
+                         PERFORM VERIFIER_STATUT_FICHIER
                          *>Affichage des informations liées au comic
                          DISPLAY "Nom du comic : ", fi_titre
                          DISPLAY "Auteur du comic : ", fi_auteur
@@ -156,6 +203,48 @@
                 END-EVALUATE
                 CLOSE finventaire.
 
+        *>Cette méthode calcule la longueur réellement saisie dans
+        *>titreRecherchePartiel, en retenant la position du dernier
+        *>caractère non blanc
+        CALCULER_LONGUEUR_PARTIEL.
+                MOVE 0 TO longRecherche
+                PERFORM VARYING idxPartiel FROM 1 BY 1
+                        UNTIL idxPartiel > 30
+                    IF titreRecherchePartiel(idxPartiel:1) NOT = " "
+                    THEN
+                        MOVE idxPartiel TO longRecherche
+                    END-IF
+                END-PERFORM.
+
+        *>Cette méthode indique, dans correspondPartiel, si le titre
+        *>du comic couramment lu (fi_titre) contient quelque part la
+        *>chaîne saisie par l'utilisateur (titreRecherchePartiel)
+        *>La recherche partielle ignore la casse : l'utilisateur n'a
+        *>pas forcément retenu la capitalisation exacte du titre, on
+        *>compare donc le titre et le terme cherché tous deux
+        *>convertis en majuscules
+        CHERCHER_SOUS_TITRE.
+                MOVE 0 TO correspondPartiel
+                IF longRecherche > 0 THEN
+                    MOVE titreRecherchePartiel TO tmpRecherchePartielMaj
+                    INSPECT tmpRecherchePartielMaj CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz" TO
+                        "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                    MOVE fi_titre TO tmpTitreComicsMaj
+                    INSPECT tmpTitreComicsMaj CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz" TO
+                        "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                    COMPUTE limitePartiel = 31 - longRecherche
+                    PERFORM VARYING idxPartiel FROM 1 BY 1
+                            UNTIL idxPartiel > limitePartiel OR
+                                  correspondPartiel = 1
+                        IF tmpTitreComicsMaj(idxPartiel:longRecherche) =
+                           tmpRecherchePartielMaj(1:longRecherche) THEN
+                            MOVE 1 TO correspondPartiel
+                        END-IF
+                    END-PERFORM
+                END-IF.
+
         *>Cette méthode modifie le prix unitaire de vente d'un comic
         MODIFIER_PRIX_COMIC.
        DISPLAY "Entrez le nom du comic que vous voulez modifier le prix"
@@ -167,22 +256,437 @@
             READ finventaire KEY IS fi_titre
                 *>Le comic n'est pas trouvé
                 INVALID KEY DISPLAY "Ce comic n'existe"
+                   MOVE cr_finventaire TO statutFichierOp
+                   MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
                 *>Le comic est trouvé
                 NOT INVALID KEY
+                   MOVE cr_finventaire TO statutFichierOp
+                   MOVE "LECTURE REFERENCE" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
                    *>Demande à l'utilisateur de rentrer le nouveau prix
                    DISPLAY "Entrez le nouveau prix de ce comic"
                    ACCEPT nouveauPrix
                    *>Modification de la variable concernant le prix dans 
                    *>le tampon
                    MOVE nouveauPrix TO fi_prix
-                   *Réécriture du tampon
+                   *>Réécriture du tampon
                    REWRITE tamp_finventaire
                      INVALID KEY DISPLAY "Erreur de réecriture"
                      NOT INVALID KEY DISPLAY "La modification est faite"
                    END-REWRITE
+                   MOVE cr_finventaire TO statutFichierOp
+                   MOVE "MAJ PRIX" TO statutFichierLibelle
+                   PERFORM VERIFIER_STATUT_FICHIER
                 END-READ
             CLOSE finventaire.
         
+        *>Cette méthode liste les références dont la quantité en stock
+        *>est au plus égale à un seuil donné par l'utilisateur, pour
+        *>préparer les réapprovisionnements, avec possibilité d'écrire
+        *>le résultat dans un fichier destiné aux achats
+        RAPPORT_REAPPRO.
+                DISPLAY "Seuil de quantité minimum"
+                ACCEPT seuilReappro
+                DISPLAY "Ecrire le rapport dans un fichier (1) ",
+                    "ou l'afficher seulement (2) ?"
+                ACCEPT exportRapport
+                IF exportRapport = 1 THEN
+                    MOVE "reappro.txt" TO nomRapport
+                    OPEN OUTPUT frapport
+                END-IF
+
+                OPEN INPUT finventaire
+                MOVE 1 TO Wfin
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                    READ finventaire NEXT
+                    AT END MOVE 0 TO Wfin
+                    NOT AT END
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "LECTURE REFERENCE"
+                            TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                        IF fi_quantite NOT > seuilReappro THEN
+                            DISPLAY fi_titre, " - ", fi_auteur,
+                                " - qte:", fi_quantite,
+                                " - prix:", fi_prix
+                            IF exportRapport = 1 THEN
+                                STRING fi_titre DELIMITED BY "  "
+                                    " - " DELIMITED BY SIZE
+                                    fi_auteur DELIMITED BY "  "
+                                    " - qte:" DELIMITED BY SIZE
+                                    fi_quantite DELIMITED BY SIZE
+                                    " - prix:" DELIMITED BY SIZE
+                                    fi_prix DELIMITED BY SIZE
+                                    INTO tamp_frapport
+                                END-STRING
+                                WRITE tamp_frapport
+                            END-IF
+                        END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE finventaire
+
+                IF exportRapport = 1 THEN
+                    CLOSE frapport
+                    DISPLAY "Rapport ecrit dans ", nomRapport
+                END-IF.
+
+        *>Cette méthode édite la valorisation du stock : elle multiplie
+        *>fi_quantite par fi_prix pour chaque référence et affiche le
+        *>total général, pour le remettre à la comptabilité en fin de
+        *>mois
+        VALORISATION_INVENTAIRE.
+                MOVE 0 TO valorisationTotale
+                OPEN INPUT finventaire
+                MOVE 1 TO Wfin
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                    READ finventaire NEXT
+                    AT END MOVE 0 TO Wfin
+                    NOT AT END
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "LECTURE REFERENCE"
+                            TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                        COMPUTE valorisationLigne =
+                            fi_quantite * fi_prix
+                        ADD valorisationLigne TO valorisationTotale
+                        DISPLAY fi_titre, " - qte:", fi_quantite,
+                            " x prix:", fi_prix, " = ",
+                            valorisationLigne
+                    END-READ
+                END-PERFORM
+                CLOSE finventaire
+                DISPLAY "----------------------------------"
+                DISPLAY "Valorisation totale du stock : ",
+                    valorisationTotale
+                DISPLAY "----------------------------------".
+
+        *>Cette méthode fait le lien entre les titres d'un auteur dans
+        *>l'inventaire (via la clé alternative fi_auteur) et les ventes
+        *>de ces mêmes titres dans fventes, pour totaliser les unités
+        *>et le chiffre d'affaires réalisés par auteur
+        RAPPORT_VENTES_AUTEUR.
+                DISPLAY "Entrez le nom de l'auteur"
+                ACCEPT auteurRecherche
+                MOVE 0 TO nbTitresAuteur
+                MOVE 1 TO Wfin
+
+                *>On récupère dans auteurTable tous les titres de
+                *>l'inventaire écrits par cet auteur
+                OPEN INPUT finventaire
+                MOVE auteurRecherche TO fi_auteur
+                START finventaire, KEY IS = fi_auteur
+                    INVALID KEY
+                        DISPLAY "Aucun comic de cet auteur n'existe"
+                        MOVE 0 TO Wfin
+                    NOT INVALID KEY
+                        PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                            READ finventaire NEXT
+                            AT END MOVE 0 TO Wfin
+                            NOT AT END
+                                MOVE cr_finventaire TO statutFichierOp
+                                MOVE "LECTURE REFERENCE"
+                                    TO statutFichierLibelle
+                                PERFORM VERIFIER_STATUT_FICHIER
+                                IF fi_auteur NOT = auteurRecherche THEN
+                                    MOVE 0 TO Wfin
+                                ELSE
+                                    IF nbTitresAuteur < 50 THEN
+                                        ADD 1 TO nbTitresAuteur
+                                        MOVE fi_titre
+                                          TO au_titre(nbTitresAuteur)
+                                        MOVE 0
+                                          TO au_qte(nbTitresAuteur)
+                                        MOVE 0
+                                          TO au_montant(nbTitresAuteur)
+                                    END-IF
+                                END-IF
+                            END-READ
+                        END-PERFORM
+                END-START
+                CLOSE finventaire
+
+                *>On parcourt fventes et on cumule chaque vente dont le
+                *>titre correspond à l'un des titres de l'auteur
+                MOVE 0 TO auteurUnites
+                MOVE 0 TO auteurCA
+                IF nbTitresAuteur > 0 THEN
+                    OPEN INPUT fventes
+                    MOVE 1 TO Wfin
+                    PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                        READ fventes NEXT
+                        AT END MOVE 0 TO Wfin
+                        NOT AT END
+                          MOVE cr_fventes TO statutFichierOp
+                          MOVE "LECTURE VENTE" TO statutFichierLibelle
+                          PERFORM VERIFIER_STATUT_FICHIER
+                          IF fv_statut = 0 OR fv_statut = 2 THEN
+                            PERFORM VARYING idxAuteur FROM 1 BY 1
+                                    UNTIL idxAuteur > nbTitresAuteur
+                                IF au_titre(idxAuteur) =
+                                   fv_titreComics THEN
+                                    COMPUTE venteMontantTotal =
+                                        fv_prixVente * fv_quantite
+                                    ADD fv_quantite TO au_qte(idxAuteur)
+                                    ADD venteMontantTotal
+                                        TO au_montant(idxAuteur)
+                                    ADD fv_quantite TO auteurUnites
+                                    ADD venteMontantTotal TO auteurCA
+                                END-IF
+                            END-PERFORM
+                          END-IF
+                    END-PERFORM
+                    CLOSE fventes
+                END-IF
+
+                DISPLAY "======= VENTES DE ", auteurRecherche," ======="
+                PERFORM VARYING idxAuteur FROM 1 BY 1
+                        UNTIL idxAuteur > nbTitresAuteur
+                    DISPLAY au_titre(idxAuteur), " - ",
+                        au_qte(idxAuteur), " unites - ",
+                        au_montant(idxAuteur)
+                END-PERFORM
+                DISPLAY "Total unites : ", auteurUnites
+                DISPLAY "Total chiffre d'affaires : ", auteurCA
+                DISPLAY "=============================".
+
+        *>Cette méthode réconcilie, pour un titre donné, tout ce qui a
+        *>été acheté (fachats via la clé alternative fa_titrecomics)
+        *>avec ce qui reste en stock (fi_quantite) plus tout ce qui a
+        *>été effectivement vendu (fventes, statut normal ou honoré),
+        *>afin de repérer un achat manquant ou compté en double
+        RECONCILIATION_STOCK.
+                DISPLAY "Entrez le titre du comic à réconcilier"
+                ACCEPT titreRef
+
+                *>Total des quantités jamais achetées pour ce titre
+                MOVE 0 TO reconcAchats
+                OPEN INPUT fachats
+                MOVE titreRef TO fa_titrecomics
+                MOVE 1 TO Wfin
+                START fachats KEY IS NOT LESS THAN fa_titrecomics
+                    INVALID KEY
+                        MOVE 0 TO Wfin
+                    NOT INVALID KEY
+                        PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                            READ fachats NEXT
+                            AT END MOVE 0 TO Wfin
+                            NOT AT END
+                                MOVE cr_fachats TO statutFichierOp
+                                MOVE "LECTURE ACHAT"
+                                    TO statutFichierLibelle
+                                PERFORM VERIFIER_STATUT_FICHIER
+                                IF fa_titrecomics NOT = titreRef THEN
+                                    MOVE 0 TO Wfin
+                                ELSE
+                                    ADD fa_quantite TO reconcAchats
+                                END-IF
+                        END-PERFORM
+                END-START
+                CLOSE fachats
+
+                *>Total des quantités réellement sorties du stock pour
+                *>ce titre (ventes normales ou commandes honorées ;
+                *>une commande en attente n'a pas encore touché le
+                *>stock, et une vente remboursée y est déjà revenue)
+                MOVE 0 TO reconcVentes
+                OPEN INPUT fventes
+                MOVE 1 TO Wfin
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                    READ fventes NEXT
+                    AT END MOVE 0 TO Wfin
+                    NOT AT END
+                        MOVE cr_fventes TO statutFichierOp
+                        MOVE "LECTURE VENTE" TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                        IF fv_titreComics = titreRef AND
+                           (fv_statut = 0 OR fv_statut = 2) THEN
+                            ADD fv_quantite TO reconcVentes
+                        END-IF
+                END-PERFORM
+                CLOSE fventes
+
+                *>Quantité actuellement en stock pour ce titre
+                MOVE 0 TO reconcStock
+                MOVE 0 TO reconcTitreTrouve
+                OPEN INPUT finventaire
+                MOVE titreRef TO fi_titre
+                READ finventaire KEY IS fi_titre
+                    INVALID KEY
+                        DISPLAY "Ce titre n'existe pas en inventaire"
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "LECTURE REFERENCE"
+                            TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    NOT INVALID KEY
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "LECTURE REFERENCE"
+                            TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                        MOVE fi_quantite TO reconcStock
+                        MOVE 1 TO reconcTitreTrouve
+                END-READ
+                CLOSE finventaire
+
+                DISPLAY "======= RECONCILIATION ", titreRef, " ======="
+                DISPLAY "Total achats : ", reconcAchats
+                DISPLAY "Total ventes sorties de stock : ", reconcVentes
+                DISPLAY "Stock actuel : ", reconcStock
+                IF reconcTitreTrouve = 1 THEN
+                    COMPUTE reconcEcart =
+                        reconcAchats - reconcStock - reconcVentes
+                    IF reconcEcart = 0 THEN
+                        DISPLAY "Les chiffres concordent"
+                    ELSE
+                        DISPLAY "ECART DETECTE : ", reconcEcart
+                    END-IF
+                END-IF
+                DISPLAY "=============================".
+
+        *>Cette méthode reconstitue, pour un titre donné, le journal
+        *>chronologique des achats (via la clé alternative
+        *>fa_titrecomics) et des ventes qui le concernent, avec le
+        *>solde de stock calculé après chaque mouvement, pour retracer
+        *>l'historique complet d'une référence
+        RAPPORT_ACTIVITE_COMIC.
+                DISPLAY "Entrez le titre du comic à retracer"
+                ACCEPT titreRef
+                MOVE 0 TO nbLedger
+
+                *>On collecte tous les achats de ce titre
+                OPEN INPUT fachats
+                MOVE titreRef TO fa_titrecomics
+                MOVE 1 TO Wfin
+                START fachats KEY IS NOT LESS THAN fa_titrecomics
+                    INVALID KEY
+                        MOVE 0 TO Wfin
+                    NOT INVALID KEY
+                        PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                            READ fachats NEXT
+                            AT END MOVE 0 TO Wfin
+                            NOT AT END
+                                MOVE cr_fachats TO statutFichierOp
+                                MOVE "LECTURE ACHAT"
+                                    TO statutFichierLibelle
+                                PERFORM VERIFIER_STATUT_FICHIER
+                                IF fa_titrecomics NOT = titreRef THEN
+                                    MOVE 0 TO Wfin
+                                ELSE
+                                    IF nbLedger < 200 THEN
+                                        ADD 1 TO nbLedger
+                                        MOVE fa_dateAchat
+                                            TO lg_date(nbLedger)
+                                        MOVE "A" TO lg_type(nbLedger)
+                                        MOVE fa_quantite
+                                            TO lg_qte(nbLedger)
+                                        MOVE fa_prixAchat
+                                            TO lg_prix(nbLedger)
+                                    END-IF
+                                END-IF
+                        END-PERFORM
+                END-START
+                CLOSE fachats
+
+                *>On collecte toutes les ventes de ce titre qui ont
+                *>réellement affecté le stock (normales ou honorées)
+                OPEN INPUT fventes
+                MOVE 1 TO Wfin
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                    READ fventes NEXT
+                    AT END MOVE 0 TO Wfin
+                    NOT AT END
+                        MOVE cr_fventes TO statutFichierOp
+                        MOVE "LECTURE VENTE" TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                        IF fv_titreComics = titreRef AND
+                           (fv_statut = 0 OR fv_statut = 2) AND
+                           nbLedger < 200 THEN
+                            ADD 1 TO nbLedger
+                            MOVE fv_dateVente TO lg_date(nbLedger)
+                            MOVE "V" TO lg_type(nbLedger)
+                            MOVE fv_quantite TO lg_qte(nbLedger)
+                            MOVE fv_prixVente TO lg_prix(nbLedger)
+                        END-IF
+                END-PERFORM
+                CLOSE fventes
+
+                *>Tri à bulles croissant sur la date, pour interclasser
+                *>achats et ventes dans l'ordre chronologique
+                PERFORM VARYING idxLedger FROM 1 BY 1
+                        UNTIL idxLedger > nbLedger
+                    PERFORM VARYING idxLedger2 FROM 1 BY 1
+                        UNTIL idxLedger2 > nbLedger - idxLedger
+                        IF lg_date(idxLedger2) >
+                           lg_date(idxLedger2 + 1) THEN
+                            MOVE lg_date(idxLedger2) TO tmpLgDate
+                            MOVE lg_type(idxLedger2) TO tmpLgType
+                            MOVE lg_qte(idxLedger2) TO tmpLgQte
+                            MOVE lg_prix(idxLedger2) TO tmpLgPrix
+                            MOVE lg_date(idxLedger2 + 1)
+                                TO lg_date(idxLedger2)
+                            MOVE lg_type(idxLedger2 + 1)
+                                TO lg_type(idxLedger2)
+                            MOVE lg_qte(idxLedger2 + 1)
+                                TO lg_qte(idxLedger2)
+                            MOVE lg_prix(idxLedger2 + 1)
+                                TO lg_prix(idxLedger2)
+                            MOVE tmpLgDate TO lg_date(idxLedger2 + 1)
+                            MOVE tmpLgType TO lg_type(idxLedger2 + 1)
+                            MOVE tmpLgQte TO lg_qte(idxLedger2 + 1)
+                            MOVE tmpLgPrix TO lg_prix(idxLedger2 + 1)
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+
+                *>On calcule le solde de stock après chaque mouvement
+                MOVE 0 TO ledgerSolde
+                PERFORM VARYING idxLedger FROM 1 BY 1
+                        UNTIL idxLedger > nbLedger
+                    IF lg_type(idxLedger) = "A" THEN
+                        ADD lg_qte(idxLedger) TO ledgerSolde
+                    ELSE
+                        SUBTRACT lg_qte(idxLedger) FROM ledgerSolde
+                    END-IF
+                    MOVE ledgerSolde TO lg_solde(idxLedger)
+                END-PERFORM
+
+                DISPLAY "======= ACTIVITE ", titreRef, " ======="
+                PERFORM VARYING idxLedger FROM 1 BY 1
+                        UNTIL idxLedger > nbLedger
+                    IF lg_type(idxLedger) = "A" THEN
+                        DISPLAY lg_date(idxLedger), " ACHAT +",
+                            lg_qte(idxLedger), " a ",
+                            lg_prix(idxLedger),
+                            " -> solde ", lg_solde(idxLedger)
+                    ELSE
+                        DISPLAY lg_date(idxLedger), " VENTE -",
+                            lg_qte(idxLedger), " a ",
+                            lg_prix(idxLedger),
+                            " -> solde ", lg_solde(idxLedger)
+                    END-IF
+                END-PERFORM
+
+                OPEN INPUT finventaire
+                MOVE titreRef TO fi_titre
+                READ finventaire KEY IS fi_titre
+                    INVALID KEY
+                        DISPLAY "Ce titre n'existe plus en inventaire"
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "LECTURE REFERENCE"
+                            TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    NOT INVALID KEY
+                        MOVE cr_finventaire TO statutFichierOp
+                        MOVE "LECTURE REFERENCE"
+                            TO statutFichierLibelle
+                        PERFORM VERIFIER_STATUT_FICHIER
+                        DISPLAY "Quantite actuelle en stock : ",
+                            fi_quantite
+                END-READ
+                CLOSE finventaire
+                DISPLAY "=============================".
+
         *>Cette méthode affiche les comics présents dans l'inventaire
         *>selon 2 options possibles (ceux ayant des exemplaires en stock 
         *>ou ceux qui sont commandables c'est-à-dire qu'ils n'ont pas 
@@ -201,6 +705,10 @@
                         READ finventaire NEXT
                         AT END MOVE 0 TO Wfin
                         NOT AT END
+                           MOVE cr_finventaire TO statutFichierOp
+                           MOVE "LECTURE REFERENCE"
+                               TO statutFichierLibelle
+                           PERFORM VERIFIER_STATUT_FICHIER
                            *>Le comic est présent en stock
                            IF fi_quantite > 0
                            *>Affichage des informations du comic
@@ -220,6 +728,10 @@
                         READ finventaire NEXT
                         AT END MOVE 0 TO Wfin
                         NOT AT END
+                            MOVE cr_finventaire TO statutFichierOp
+                            MOVE "LECTURE REFERENCE"
+                                TO statutFichierLibelle
+                            PERFORM VERIFIER_STATUT_FICHIER
                             *>Le comic est commandable
                             IF fi_quantite = 0
                             *>Zffichage des informations du comic
