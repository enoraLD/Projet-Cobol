@@ -9,6 +9,7 @@
            access mode is dynamic
            record key is fa_id
            alternate record key is fa_titrecomics WITH DUPLICATES
+           alternate record key is fa_nomFournisseur WITH DUPLICATES
            file status is cr_fachats.
 
            select fventes assign to "ventes.dat"
@@ -32,13 +33,42 @@
            alternate record key is fc_ptsFidelite WITH DUPLICATES
            file status is cr_fclients.
 
+           select ffournisseurs assign to "fournisseurs.dat"
+           organization indexed
+           access mode is dynamic
+           record key is fs_code
+           file status is cr_ffournisseurs.
+
+           select fcompteurs assign to "compteurs.dat"
+           organization indexed
+           access mode is dynamic
+           record key is co_cle
+           file status is cr_fcompteurs.
+
+           *>Archive des ventes retirées de ventes.dat par ARCHIVER_VENTES,
+           *>gardée au même format que fventes pour rester consultable
+           select fventesArchive assign to "ventesArchive.dat"
+           organization indexed
+           access mode is dynamic
+           record key is fva_cle
+           alternate record key is fva_dateVente WITH DUPLICATES
+           file status is cr_fventesArchive.
+
+           *>Fichier de rapport générique, réutilisé par toutes les
+           *>éditions (réappro, valorisation, export...) : le nom du
+           *>fichier de sortie est fourni au moment de l'ouverture via
+           *>nomRapport plutôt que d'être codé en dur
+           select frapport assign to nomRapport
+           organization line sequential
+           file status is cr_frapport.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD fachats.
            01 tamp_fachats.
                 02 fa_id PIC 9(15).
-                02 fa_dateAchat PIC X(10).
+                02 fa_dateAchat PIC 9(8).
                 02 fa_titreComics PIC A(30).
                 02 fa_quantite PIC 9(4).
                 02 fa_prixAchat PIC 9(6)v9(2).
@@ -48,10 +78,11 @@
                 02 fv_cle.
                     03 fv_id PIC 9(15).
                     03 fv_statut PIC 9(15).
-                02 fv_dateVente PIC X(10).
+                02 fv_dateVente PIC 9(8).
                 02 fv_titreComics PIC A(30).
                 02 fv_prixVente PIC 9(6)v9(2).
                 02 fv_client PIC 9(15).
+                02 fv_quantite PIC 9(4).
        FD finventaire.
            01 tamp_finventaire.
                02 fi_id PIC 9(15).
@@ -66,7 +97,29 @@
                02 fc_nom PIC A(30).
                02 fc_tel PIC 9(10).
                02 fc_mail PIC A(30).
-               02 fc_ptsFidelite PIC 9(3).
+               02 fc_ptsFidelite PIC 9(6).
+       FD ffournisseurs.
+           01 tamp_ffournisseur.
+               02 fs_code PIC 9(6).
+               02 fs_nom PIC A(30).
+               02 fs_tel PIC 9(10).
+               02 fs_mail PIC A(30).
+       FD fcompteurs.
+           01 tamp_fcompteur.
+               02 co_cle PIC X(10).
+               02 co_valeur PIC 9(15).
+       FD fventesArchive.
+           01 tamp_fventeArchive.
+                02 fva_cle.
+                    03 fva_id PIC 9(15).
+                    03 fva_statut PIC 9(15).
+                02 fva_dateVente PIC 9(8).
+                02 fva_titreComics PIC A(30).
+                02 fva_prixVente PIC 9(6)v9(2).
+                02 fva_client PIC 9(15).
+                02 fva_quantite PIC 9(4).
+       FD frapport.
+           01 tamp_frapport PIC X(100).
 
 
        WORKING-STORAGE SECTION.
@@ -74,6 +127,63 @@
            77 cr_fventes PIC 9(2).
            77 cr_finventaire PIC 9(2).
            77 cr_fclients PIC 9(2).
+           77 cr_ffournisseurs PIC 9(2).
+           77 cr_fcompteurs PIC 9(2).
+           77 cr_fventesArchive PIC 9(2).
+           77 cr_frapport PIC 9(2).
+           77 nomRapport PIC X(20).
+           77 exportRapport PIC 9(1).
+           77 seuilReappro PIC 9(4).
+           77 valorisationLigne PIC 9(9)v9(2).
+           77 valorisationTotale PIC 9(9)v9(2).
+           01 auteurTable.
+               02 auteurLigne OCCURS 50 TIMES.
+                   03 au_titre PIC A(30).
+                   03 au_qte PIC 9(6).
+                   03 au_montant PIC 9(9)v9(2).
+           77 idxAuteur PIC 9(4).
+           77 nbTitresAuteur PIC 9(4).
+           77 auteurRecherche PIC A(30).
+           77 auteurUnites PIC 9(6).
+           77 auteurCA PIC 9(9)v9(2).
+           01 topClientsTable.
+               02 topClientLigne OCCURS 200 TIMES.
+                   03 tc_id PIC 9(15).
+                   03 tc_nom PIC A(30).
+                   03 tc_prenom PIC A(30).
+                   03 tc_pts PIC 9(6).
+           77 idxTopClient PIC 9(4).
+           77 idxTopClient2 PIC 9(4).
+           77 nbTopClients PIC 9(4).
+           77 nbTopClientsDemande PIC 9(4).
+           77 tmpTcId PIC 9(15).
+           77 tmpTcNom PIC A(30).
+           77 tmpTcPrenom PIC A(30).
+           77 tmpTcPts PIC 9(6).
+           77 mailValide PIC 9(1).
+           77 telValide PIC 9(1).
+           77 idxMail PIC 9(2).
+           77 posArobase PIC 9(2).
+           77 choixModifNom PIC 9(1).
+           77 nouveauNom PIC A(30).
+           77 nouveauPrenom PIC A(30).
+           77 choixModifPts PIC 9(1).
+           01 clotureTable.
+               02 clotureLigne OCCURS 200 TIMES.
+                   03 ct_titre PIC A(30).
+                   03 ct_venteQte PIC 9(6).
+                   03 ct_achatQte PIC 9(6).
+           77 idxCloture PIC 9(4).
+           77 idxCloture2 PIC 9(4).
+           77 nbTitresCloture PIC 9(4).
+           77 trouveTitreCloture PIC 9(1).
+           77 clotureCA PIC 9(9)v9(2).
+           77 clotureUnitesVendues PIC 9(6).
+           77 clotureAchats PIC 9(9)v9(2).
+           77 dateCloture PIC 9(8).
+           77 venteMontantTotal PIC 9(9)v9(2).
+           77 cptCle PIC X(10).
+           77 cptValeur PIC 9(15).
            77 testNomClient PIC 9.
            77 fichierFin PIC 9.
            77 choixSupprClient PIC 9.
@@ -117,7 +227,7 @@
                02 cl_nom PIC A(30).
                02 cl_tel PIC 9(10).
                02 cl_mail PIC A(30).
-               02 cl_ptsFidelite PIC 9(3).
+               02 cl_ptsFidelite PIC 9(6).
            77 choixMenu PIC 9(2).
            77 choixMenu2 PIC 9(2).
            77 utilisateur PIC A(1).
@@ -125,6 +235,87 @@
            77 nomComicVente PIC A(30).
            77 verifClient PIC 9(1).
            77 idVerifClient PIC 9(15).
+           77 idVente PIC 9(15).
+           77 trouveIdVente PIC 9(1).
+           77 venteAutorisee PIC 9(1).
+           77 statutVerif PIC 9(15).
+           77 commandeAutorisee PIC 9(1).
+           77 choixAffichageAchat PIC 9(1).
+           77 pointsGagnes PIC 9(6).
+           77 choixConsultClient PIC 9(1).
+           77 choixRechercheClient PIC 9(1).
+           77 fournisseurTrouve PIC 9(1).
+           77 codeFournisseur PIC 9(6).
+           77 dateDebut PIC 9(8).
+           77 dateFin PIC 9(8).
+           77 choixPeriode PIC 9(1).
+           77 dateSaisie PIC X(10).
+           77 dateTri PIC 9(8).
+           77 dateValide PIC 9(1).
+           01 ledgerTable.
+               02 ledgerLigne OCCURS 200 TIMES.
+                   03 lg_date PIC 9(8).
+                   03 lg_type PIC A(1).
+                   03 lg_qte PIC 9(4).
+                   03 lg_prix PIC 9(6)v9(2).
+                   03 lg_solde PIC S9(6).
+           77 idxLedger PIC 9(4).
+           77 idxLedger2 PIC 9(4).
+           77 nbLedger PIC 9(4).
+           77 tmpLgDate PIC 9(8).
+           77 tmpLgType PIC A(1).
+           77 tmpLgQte PIC 9(4).
+           77 tmpLgPrix PIC 9(6)v9(2).
+           77 tmpLgSolde PIC S9(6).
+           77 ledgerSolde PIC S9(6).
+           01 coutTable.
+               02 coutLigne OCCURS 200 TIMES.
+                   03 cm_date PIC 9(8).
+                   03 cm_prixAchat PIC 9(6)v9(2).
+                   03 cm_fournisseur PIC A(30).
+           77 idxCout PIC 9(4).
+           77 idxCout2 PIC 9(4).
+           77 nbCout PIC 9(4).
+           77 tmpCmDate PIC 9(8).
+           77 tmpCmPrixAchat PIC 9(6)v9(2).
+           77 tmpCmFournisseur PIC A(30).
+           77 margeComic PIC S9(4)v9(2).
+           77 choixRechercheTitre PIC 9(1).
+           77 titreRecherchePartiel PIC A(30).
+           77 tmpRecherchePartielMaj PIC A(30).
+           77 tmpTitreComicsMaj PIC A(30).
+           77 longRecherche PIC 9(2).
+           77 idxPartiel PIC 9(2).
+           77 limitePartiel PIC 9(2).
+           77 correspondPartiel PIC 9(1).
+           01 statTable.
+               02 statLigne OCCURS 200 TIMES.
+                   03 st_titre PIC A(30).
+                   03 st_qte PIC 9(6).
+                   03 st_montant PIC 9(9)v9(2).
+           77 idxTitre PIC 9(4).
+           77 idxTitre2 PIC 9(4).
+           77 nbTitresStat PIC 9(4).
+           77 trouveTitreStat PIC 9(1).
+           77 statCA PIC 9(9)v9(2).
+           77 statUnites PIC 9(6).
+           77 statAchats PIC 9(9)v9(2).
+           77 tmpTitre PIC A(30).
+           77 tmpQte PIC 9(6).
+           77 tmpMontant PIC 9(9)v9(2).
+           77 recuNomClient PIC A(30).
+           77 recuPrenomClient PIC A(30).
+           77 recuSoldePoints PIC 9(6).
+           77 reconcAchats PIC 9(9).
+           77 reconcVentes PIC 9(9).
+           77 reconcStock PIC 9(9).
+           77 reconcEcart PIC S9(9).
+           77 reconcTitreTrouve PIC 9(1).
+           77 statutFichierOp PIC 9(2).
+           77 statutFichierLibelle PIC X(30).
+           77 fournisseurTotal PIC 9(9)v9(2).
+           77 dateArchivage PIC 9(8).
+           77 nbVentesArchivees PIC 9(6).
 
        PROCEDURE DIVISION.
 
@@ -154,6 +345,24 @@
            END-IF
            CLOSE fclients
 
+           OPEN I-O ffournisseurs
+           IF cr_ffournisseurs=35 THEN
+               OPEN OUTPUT ffournisseurs
+           END-IF
+           CLOSE ffournisseurs
+
+           OPEN I-O fcompteurs
+           IF cr_fcompteurs=35 THEN
+               OPEN OUTPUT fcompteurs
+           END-IF
+           CLOSE fcompteurs
+
+           OPEN I-O fventesArchive
+           IF cr_fventesArchive=35 THEN
+               OPEN OUTPUT fventesArchive
+           END-IF
+           CLOSE fventesArchive
+
            PERFORM MENU_PRINC.
 
        STOP RUN.
@@ -163,3 +372,6 @@
        COPY "vente.cpy".
        COPY "inventaire.cpy".
        COPY "client.cpy".
+       COPY "compteur.cpy".
+       COPY "erreurs.cpy".
+       COPY "dates.cpy".
